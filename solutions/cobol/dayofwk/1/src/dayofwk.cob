@@ -0,0 +1,72 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    DAYOFWK.
+000030 AUTHOR.        J MCALLISTER.
+000040 INSTALLATION.  DEPRECIATION AND ACCRUAL SYSTEMS.
+000050 DATE-WRITTEN.  2026-08-08.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080* MODIFICATION HISTORY
+000090*-----------------------------------------------------------
+000100* 2026-08-08  JKM  INITIAL VERSION.  CALLABLE DAY-OF-WEEK
+000110*                  CALCULATOR (ZELLER'S CONGRUENCE), FACTORED
+000120*                  OUT SO HOLCAL AND ANY OTHER CALENDAR
+000130*                  PROGRAM CAN SHARE ONE IMPLEMENTATION.
+000140*****************************************************************
+000150 ENVIRONMENT DIVISION.
+000160 CONFIGURATION SECTION.
+000170 SOURCE-COMPUTER.   IBM-370.
+000180 OBJECT-COMPUTER.   IBM-370.
+000190 DATA DIVISION.
+000200 WORKING-STORAGE SECTION.
+000210 01  WS-ZELLER-WORK.
+000220     05  WS-Z-DAY              PIC 9(02).
+000230     05  WS-Z-MONTH            PIC 9(02).
+000240     05  WS-Z-YEAR             PIC 9(04).
+000250     05  WS-Z-CENTURY          PIC 9(02).
+000260     05  WS-Z-YR-OF-CENT       PIC 9(02).
+000270     05  WS-Z-TERM1            PIC S9(04)  COMP.
+000280     05  WS-Z-TERM2            PIC S9(04)  COMP.
+000290     05  WS-Z-TERM3            PIC S9(04)  COMP.
+000300     05  WS-Z-H                PIC S9(04)  COMP.
+000310 LINKAGE SECTION.
+000320     COPY CALDATE.
+000330 01  LS-DAY-OF-WEEK            PIC 9(01).
+000340 PROCEDURE DIVISION USING CALDATE-DATE, LS-DAY-OF-WEEK.
+000350*****************************************************************
+000360*                                                               *
+000370*    0000-DAYOFWK                                               *
+000380*    APPLY ZELLER'S CONGRUENCE TO CALDATE-DATE AND RETURN THE   *
+000390*    DAY OF WEEK IN LS-DAY-OF-WEEK:                             *
+000400*        1=SUNDAY 2=MONDAY 3=TUESDAY  4=WEDNESDAY               *
+000410*        5=THURSDAY 6=FRIDAY 7=SATURDAY                         *
+000420*                                                               *
+000430*****************************************************************
+000440 0000-DAYOFWK.
+000450     MOVE CALDATE-DD TO WS-Z-DAY.
+000460     MOVE CALDATE-MM TO WS-Z-MONTH.
+000470     MOVE CALDATE-CCYY TO WS-Z-YEAR.
+000480
+000490     IF WS-Z-MONTH < 3
+000500         ADD 12 TO WS-Z-MONTH
+000510         SUBTRACT 1 FROM WS-Z-YEAR
+000520     END-IF.
+000530
+000540     DIVIDE WS-Z-YEAR BY 100 GIVING WS-Z-CENTURY
+000550         REMAINDER WS-Z-YR-OF-CENT.
+000560
+000570     COMPUTE WS-Z-TERM1 = (13 * (WS-Z-MONTH + 1)) / 5.
+000580     COMPUTE WS-Z-TERM2 = WS-Z-YR-OF-CENT / 4.
+000590     COMPUTE WS-Z-TERM3 = WS-Z-CENTURY / 4.
+000600
+000610     COMPUTE WS-Z-H = FUNCTION MOD(
+000620         WS-Z-DAY + WS-Z-TERM1 + WS-Z-YR-OF-CENT + WS-Z-TERM2 +
+000630         WS-Z-TERM3 + (5 * WS-Z-CENTURY), 7).
+000640
+000650     IF WS-Z-H = 0
+000660         MOVE 7 TO LS-DAY-OF-WEEK
+000670     ELSE
+000680         MOVE WS-Z-H TO LS-DAY-OF-WEEK
+000690     END-IF.
+000700
+000710 0000-DAYOFWK-EXIT.
+000720     GOBACK.
