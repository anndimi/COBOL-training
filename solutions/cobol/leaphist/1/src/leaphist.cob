@@ -0,0 +1,150 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    LEAPHIST.
+000030 AUTHOR.        J MCALLISTER.
+000040 INSTALLATION.  DEPRECIATION AND ACCRUAL SYSTEMS.
+000050 DATE-WRITTEN.  2026-08-08.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080* MODIFICATION HISTORY
+000090*-----------------------------------------------------------
+000100* 2026-08-08  JKM  INITIAL VERSION.  HISTORICAL LEAP-YEAR CHECK
+000110*                  FOR ACTUARIAL/ARCHIVE RECONCILIATION WORK
+000120*                  THAT REACHES BACK BEFORE THE 1582 GREGORIAN
+000130*                  REFORM.  YEARS AT OR AFTER LS-CUTOVER-YEAR
+000140*                  USE THE ORDINARY LEAP 4/100/400 RULE (BY
+000150*                  CALLING LEAP); YEARS BEFORE THE CUTOVER USE
+000160*                  THE SIMPLE JULIAN RULE (DIVISIBLE BY 4, NO
+000170*                  CENTURY EXCEPTION). THE CUTOVER YEAR ITSELF
+000180*                  IS CALLER-SUPPLIED SO A DIFFERENT RECKONING
+000190*                  CAN BE USED FOR COUNTRIES THAT ADOPTED THE
+000200*                  GREGORIAN CALENDAR LATER THAN 1582.
+000210* 2026-08-09  JKM  ADDED AUDIT-LOG.  EVERY CALL TO LEAP (I.E.
+000220*                  EVERY YEAR AT OR AFTER THE CUTOVER) IS NOW
+000230*                  LOGGED THE SAME WAY YEARCHK/DAYCNT LOG THEIRS,
+000240*                  SINCE THIS SUBROUTINE FEEDS LONG-HORIZON
+000250*                  ACTUARIAL COMPARISONS THAT ARE SOX-SCOPED THE
+000260*                  SAME AS THE ORDINARY ACCRUAL CALCULATIONS.
+000270*                  PRE-CUTOVER YEARS USE THE JULIAN RULE, NOT
+000280*                  LEAP, AND ARE NOT LOGGED HERE.
+000281* 2026-08-09  JKM  ADDED LS-RETURN-CODE.  9900-ABEND-BAD-OPEN NO
+000282*                  LONGER DOES STOP RUN - LEAPHIST IS A CALLED
+000283*                  SUBPROGRAM, AND STOPPING THE RUN UNIT OUT FROM
+000284*                  UNDER WHATEVER BATCH JOB CALLED IT ON A SHARED
+000285*                  AUDIT-LOG OPEN FAILURE GAVE THE CALLER NO
+000286*                  CHANCE TO TRAP THE CONDITION OR CLOSE ITS OWN
+000287*                  FILES.  IT NOW SETS LS-AUDIT-LOG-OPEN-FAILED
+000288*                  AND GOBACKS TO THE CALLER INSTEAD.
+000289*****************************************************************
+000300 ENVIRONMENT DIVISION.
+000310 CONFIGURATION SECTION.
+000320 SOURCE-COMPUTER.   IBM-370.
+000330 OBJECT-COMPUTER.   IBM-370.
+000340 INPUT-OUTPUT SECTION.
+000350 FILE-CONTROL.
+000360     SELECT AUDIT-LOG ASSIGN TO AUDITLOG
+000370         ORGANIZATION IS LINE SEQUENTIAL
+000380         FILE STATUS IS WS-AUDIT-LOG-STATUS.
+000390 DATA DIVISION.
+000400 FILE SECTION.
+000410 FD  AUDIT-LOG
+000420     RECORDING MODE IS F.
+000430     COPY AUDITLOG.
+000440 WORKING-STORAGE SECTION.
+000450 77  WS-AUDIT-LOG-STATUS       PIC X(02)  VALUE SPACES.
+000460 77  WS-AUDIT-LOG-SWITCH       PIC X(01)  VALUE 'N'.
+000470     88  WS-AUDIT-LOG-IS-OPEN             VALUE 'Y'.
+000480 77  WS-ABEND-FILE-NAME        PIC X(15)  VALUE SPACES.
+000490 77  WS-ABEND-STATUS           PIC X(02)  VALUE SPACES.
+000500 01  WS-LEAP-CALL-AREA.
+000510     05  WS-CALL-YEAR          PIC 9(04).
+000520     05  WS-CALL-LEAP-FLAG     PIC 9(01).
+000530 LINKAGE SECTION.
+000540 01  LS-YEAR                   PIC 9(04).
+000550 01  LS-CUTOVER-YEAR            PIC 9(04).
+000560 01  LS-LEAP-FLAG              PIC 9(01).
+000565 01  LS-RETURN-CODE            PIC 9(02).
+000566     88  LS-HIST-IS-VALID               VALUE 00.
+000567     88  LS-AUDIT-LOG-OPEN-FAILED       VALUE 90.
+000570 PROCEDURE DIVISION USING LS-YEAR, LS-CUTOVER-YEAR, LS-LEAP-FLAG,
+000575     LS-RETURN-CODE.
+000580*****************************************************************
+000590*                                                               *
+000600*    0000-LEAPHIST                                              *
+000610*    LS-YEAR < LS-CUTOVER-YEAR USES THE JULIAN RULE; OTHERWISE  *
+000620*    DELEGATES TO LEAP FOR THE GREGORIAN 4/100/400 RULE.        *
+000625*    LS-RETURN-CODE = 00 VALID, 90 = AUDIT-LOG DID NOT OPEN     *
+000630*                                                               *
+000640*****************************************************************
+000650 0000-LEAPHIST.
+000655     SET LS-HIST-IS-VALID TO TRUE.
+000660     IF LS-YEAR < LS-CUTOVER-YEAR
+000670         PERFORM 1000-JULIAN-RULE THRU 1000-JULIAN-RULE-EXIT
+000680     ELSE
+000690         MOVE LS-YEAR TO WS-CALL-YEAR
+000700         CALL 'LEAP' USING WS-CALL-YEAR, WS-CALL-LEAP-FLAG
+000710         MOVE WS-CALL-LEAP-FLAG TO LS-LEAP-FLAG
+000720         PERFORM 2800-WRITE-AUDIT-LOG
+000730             THRU 2800-WRITE-AUDIT-LOG-EXIT
+000740     END-IF.
+000750 0000-LEAPHIST-EXIT.
+000760     GOBACK.
+000770*****************************************************************
+000780*    1000-JULIAN-RULE - PRE-CUTOVER: DIVISIBLE BY 4, NO CENTURY *
+000790*    EXCEPTION                                                  *
+000800*****************************************************************
+000810 1000-JULIAN-RULE.
+000820     MOVE 0 TO LS-LEAP-FLAG.
+000830     IF FUNCTION MOD(LS-YEAR, 4) = 0
+000840         MOVE 1 TO LS-LEAP-FLAG
+000850     END-IF.
+000860 1000-JULIAN-RULE-EXIT.
+000870     EXIT.
+000880*****************************************************************
+000890*    2800-WRITE-AUDIT-LOG - RECORD EVERY GREGORIAN-RULE LEAP-YEAR *
+000900*    DETERMINATION WITH A DATE/TIME STAMP FOR SOX SIGN-OFF ON     *
+000910*    LONG-HORIZON ACTUARIAL COMPARISONS                           *
+000920*****************************************************************
+000930 2800-WRITE-AUDIT-LOG.
+000940     IF NOT WS-AUDIT-LOG-IS-OPEN
+000950         OPEN EXTEND AUDIT-LOG
+000960         IF WS-AUDIT-LOG-STATUS = '35'
+000970             OPEN OUTPUT AUDIT-LOG
+000980         END-IF
+000990         IF WS-AUDIT-LOG-STATUS NOT = '00'
+001000             MOVE 'AUDIT-LOG' TO WS-ABEND-FILE-NAME
+001010             MOVE WS-AUDIT-LOG-STATUS TO WS-ABEND-STATUS
+001020             PERFORM 9900-ABEND-BAD-OPEN
+001030                 THRU 9900-ABEND-BAD-OPEN-EXIT
+001040         END-IF
+001050         SET WS-AUDIT-LOG-IS-OPEN TO TRUE
+001060     END-IF.
+001070     MOVE SPACES TO AUDIT-LOG-REC.
+001080     ACCEPT AUDIT-DATE FROM DATE YYYYMMDD.
+001090     ACCEPT AUDIT-TIME FROM TIME.
+001100     MOVE 'LEAPHIST' TO AUDIT-PROGRAM.
+001110     MOVE LS-YEAR TO AUDIT-YEAR.
+001120     IF WS-CALL-LEAP-FLAG = 1
+001130         MOVE 'Y' TO AUDIT-RESULT
+001140     ELSE
+001150         MOVE 'N' TO AUDIT-RESULT
+001160     END-IF.
+001170     MOVE 'HISTORICAL CHECK - GREGORIAN' TO AUDIT-RULE-BRANCH.
+001190     WRITE AUDIT-LOG-REC.
+001200 2800-WRITE-AUDIT-LOG-EXIT.
+001210     EXIT.
+001220*****************************************************************
+001230*    9900-ABEND-BAD-OPEN - A FILE DID NOT OPEN CLEANLY.  DISPLAY *
+001240*    WHICH ONE AND ITS FILE STATUS AND RETURN TO THE CALLER WITH *
+001250*    LS-AUDIT-LOG-OPEN-FAILED SET INSTEAD OF CONTINUING ON A     *
+001260*    FILE THAT WAS NEVER ACTUALLY OPENED.  LEAPHIST IS A CALLED  *
+001265*    SUBPROGRAM, SO IT MUST NOT STOP RUN OUT FROM UNDER ITS      *
+001266*    CALLER.                                                    *
+001270*****************************************************************
+001280 9900-ABEND-BAD-OPEN.
+001290     DISPLAY 'LEAPHIST - OPEN FAILED FOR ' WS-ABEND-FILE-NAME
+001300         ' - FILE STATUS ' WS-ABEND-STATUS.
+001310     SET LS-AUDIT-LOG-OPEN-FAILED TO TRUE.
+001315     MOVE 0 TO LS-LEAP-FLAG.
+001320     GOBACK.
+001330 9900-ABEND-BAD-OPEN-EXIT.
+001340     EXIT.
