@@ -0,0 +1,284 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    DAYCNT.
+000030 AUTHOR.        J MCALLISTER.
+000040 INSTALLATION.  DEPRECIATION AND ACCRUAL SYSTEMS.
+000050 DATE-WRITTEN.  2026-08-08.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080* MODIFICATION HISTORY
+000090*-----------------------------------------------------------
+000100* 2026-08-08  JKM  INITIAL VERSION.  DAY-COUNT FRACTION
+000110*                  SUBSYSTEM FOR INTEREST ACCRUAL REPORTING.
+000120*                  GIVEN A BEGIN/END DATE, RETURNS THE ACTUAL
+000130*                  CALENDAR DAYS IN THE PERIOD (VIA JULDAY) AND
+000140*                  AN ACT/ACT DAY-COUNT FRACTION THAT SPLITS
+000150*                  THE PERIOD AT EACH CALENDAR-YEAR BOUNDARY SO
+000160*                  A PERIOD SPANNING FEBRUARY 29TH IS WEIGHTED
+000170*                  CORRECTLY INSTEAD OF ASSUMING A FLAT 365-DAY
+000180*                  YEAR.  USES LEAP, YEAR BY YEAR, TO DECIDE
+000190*                  WHETHER EACH SEGMENT'S DENOMINATOR IS 365 OR
+000200*                  366.
+000210* 2026-08-08  JKM  REJECT LS-BEGIN-DATE AFTER LS-END-DATE VIA
+000220*                  LS-RETURN-CODE INSTEAD OF RETURNING A
+000230*                  PLAUSIBLE-LOOKING ACTUAL-DAYS COUNT FOR A
+000240*                  REVERSED PERIOD.  ALSO WIDENED LS-DCF-FRACTION
+000250*                  (WAS PIC 9(01)V9(08)) - A MULTI-YEAR PERIOD
+000260*                  OVERFLOWED THE SINGLE INTEGER DIGIT AND LOST
+000270*                  ITS HIGH-ORDER DIGIT WITH NO WARNING.
+000280* 2026-08-08  JKM  ADDED AUDIT-LOG.  EVERY YEAR SEGMENT'S LEAP
+000290*                  DETERMINATION IS NOW LOGGED THE SAME WAY
+000300*                  YEARCHK LOGS ITS OWN CALLS TO LEAP, SINCE THIS
+000310*                  SUBSYSTEM'S DAY-COUNT FRACTIONS FEED DIRECTLY
+000320*                  INTO SOX-SCOPED ACCRUAL REPORTING.  THE FILE
+000330*                  IS OPENED EXTEND ONCE PER RUN UNIT (A WORKING-
+000340*                  STORAGE SWITCH REMEMBERS ACROSS CALLS) AND LEFT
+000350*                  OPEN FOR THE RUN'S REMAINING CALLS.  ALSO FIXED
+000360*                  WS-YEAR-DENOM BEING LEFT STALE FROM A PRIOR
+000370*                  CALL WHEN A SEGMENT'S WS-SEG-DAYS CAME OUT TO
+000380*                  ZERO (LS-BEGIN-DATE = LS-END-DATE) - LEAP IS
+000390*                  NOW CALLED, AND WS-YEAR-DENOM SET, UNCONDITION-
+000400*                  ALLY FOR EVERY YEAR IN THE PERIOD.
+000410* 2026-08-09  JKM  WS-JD-DATE IS NOW BUILT VIA COPY CALDATE
+000420*                  REPLACING, LIKE THE LINKAGE SECTION'S LS-
+000430*                  BEGIN-DATE/LS-END-DATE, INSTEAD OF A HAND-
+000440*                  ROLLED CCYY/MM/DD GROUP.  WIDENED WS-ABEND-
+000450*                  FILE-NAME TO PIC X(15) (WAS X(12) - TOO SHORT
+000460*                  FOR THE LONGEST FILE NAME THIS FIELD HAS TO
+000470*                  HOLD ELSEWHERE IN THIS CHANGE).  LS-RETURN-
+000480*                  CODE IS NOW SET VIA ITS 88-LEVELS INSTEAD OF
+000490*                  PLAIN MOVE.
+000491* 2026-08-09  JKM  9900-ABEND-BAD-OPEN NO LONGER DOES STOP RUN -
+000492*                  DAYCNT IS A CALLED SUBPROGRAM, AND STOPPING
+000493*                  THE RUN UNIT OUT FROM UNDER WHATEVER BATCH JOB
+000494*                  CALLED IT ON A SHARED AUDIT-LOG OPEN FAILURE
+000495*                  GAVE THE CALLER NO CHANCE TO TRAP THE CONDITION
+000496*                  OR CLOSE ITS OWN FILES.  IT NOW SETS THE NEW
+000497*                  LS-AUDIT-LOG-OPEN-FAILED CONDITION AND GOBACKS
+000498*                  TO THE CALLER INSTEAD, THE SAME WAY LS-BEGIN-
+000499*                  AFTER-END IS ALREADY SIGNALLED HERE.
+000500*****************************************************************
+000510 ENVIRONMENT DIVISION.
+000520 CONFIGURATION SECTION.
+000530 SOURCE-COMPUTER.   IBM-370.
+000540 OBJECT-COMPUTER.   IBM-370.
+000550 INPUT-OUTPUT SECTION.
+000560 FILE-CONTROL.
+000570     SELECT AUDIT-LOG ASSIGN TO AUDITLOG
+000580         ORGANIZATION IS LINE SEQUENTIAL
+000590         FILE STATUS IS WS-AUDIT-LOG-STATUS.
+000600 DATA DIVISION.
+000610 FILE SECTION.
+000620 FD  AUDIT-LOG
+000630     RECORDING MODE IS F.
+000640     COPY AUDITLOG.
+000650 WORKING-STORAGE SECTION.
+000660 77  WS-AUDIT-LOG-STATUS       PIC X(02)  VALUE SPACES.
+000670 77  WS-AUDIT-LOG-SWITCH       PIC X(01)  VALUE 'N'.
+000680     88  WS-AUDIT-LOG-IS-OPEN             VALUE 'Y'.
+000690 77  WS-ABEND-FILE-NAME        PIC X(15)  VALUE SPACES.
+000700 77  WS-ABEND-STATUS           PIC X(02)  VALUE SPACES.
+000710     COPY CALDATE REPLACING ==CALDATE-DATE== BY ==WS-JD-DATE==
+000720                            ==CALDATE-CCYY== BY ==WS-JD-CCYY==
+000730                            ==CALDATE-MM==   BY ==WS-JD-MM==
+000740                            ==CALDATE-DD==   BY ==WS-JD-DD==.
+000750 01  WS-JULIAN-NUM             PIC 9(08).
+000760 01  WS-LEAP-CALL-AREA.
+000770     05  WS-CALL-YEAR          PIC 9(04).
+000780     05  WS-CALL-LEAP-FLAG     PIC 9(01).
+000790 01  WS-ACCRUAL-WORK.
+000800     05  WS-BEGIN-JD           PIC 9(08).
+000810     05  WS-END-JD             PIC 9(08).
+000820     05  WS-CUR-YEAR           PIC 9(04).
+000830     05  WS-YEAR-START-JD      PIC 9(08).
+000840     05  WS-NEXT-YEAR-START-JD PIC 9(08).
+000850     05  WS-SEG-START-JD       PIC 9(08).
+000860     05  WS-SEG-END-JD         PIC 9(08).
+000870     05  WS-SEG-DAYS           PIC S9(08) COMP.
+000880     05  WS-YEAR-DENOM         PIC 9(03).
+000890     05  WS-SEG-FRACTION       PIC 9(03)V9(08).
+000900 LINKAGE SECTION.
+000910     COPY CALDATE REPLACING ==CALDATE-DATE== BY ==LS-BEGIN-DATE==
+000920                            ==CALDATE-CCYY== BY ==LS-BEGIN-CCYY==
+000930                            ==CALDATE-MM==   BY ==LS-BEGIN-MM==
+000940                            ==CALDATE-DD==   BY ==LS-BEGIN-DD==.
+000950     COPY CALDATE REPLACING ==CALDATE-DATE== BY ==LS-END-DATE==
+000960                            ==CALDATE-CCYY== BY ==LS-END-CCYY==
+000970                            ==CALDATE-MM==   BY ==LS-END-MM==
+000980                            ==CALDATE-DD==   BY ==LS-END-DD==.
+000990 01  LS-ACTUAL-DAYS            PIC 9(05).
+001000 01  LS-DCF-DENOMINATOR        PIC 9(03).
+001010 01  LS-DCF-FRACTION           PIC 9(03)V9(08).
+001020 01  LS-RETURN-CODE            PIC 9(02).
+001030     88  LS-DAYCNT-IS-VALID             VALUE 00.
+001040     88  LS-BEGIN-AFTER-END             VALUE 90.
+001045     88  LS-AUDIT-LOG-OPEN-FAILED       VALUE 99.
+001050 PROCEDURE DIVISION USING LS-BEGIN-DATE, LS-END-DATE,
+001060     LS-ACTUAL-DAYS, LS-DCF-DENOMINATOR, LS-DCF-FRACTION,
+001070     LS-RETURN-CODE.
+001080*****************************************************************
+001090*                                                               *
+001100*    0000-DAYCNT                                                *
+001110*    LS-ACTUAL-DAYS   = ACTUAL CALENDAR DAYS FROM LS-BEGIN-DATE *
+001120*                       TO LS-END-DATE                          *
+001130*    LS-DCF-FRACTION  = ACT/ACT DAY-COUNT FRACTION, SUMMED YEAR *
+001140*                       BY YEAR SO A LEAP-YEAR BOUNDARY IS      *
+001150*                       WEIGHTED CORRECTLY                      *
+001160*    LS-DCF-DENOMINATOR = 365 OR 366 WHEN THE WHOLE PERIOD      *
+001170*                       FALLS IN ONE CALENDAR YEAR, ELSE 0      *
+001180*                       (THE PERIOD SPANS A LEAP BOUNDARY - SEE *
+001190*                       LS-DCF-FRACTION FOR THE BLENDED ANSWER) *
+001200*    LS-RETURN-CODE   = 00 VALID, 90 = LS-BEGIN-DATE IS AFTER   *
+001210*                       LS-END-DATE (NO FIGURES ARE COMPUTED),  *
+001215*                       99 = AUDIT-LOG DID NOT OPEN (NO FIGURES *
+001216*                       ARE COMPUTED)                           *
+001220*                                                               *
+001230*****************************************************************
+001240 0000-DAYCNT.
+001250     SET LS-DAYCNT-IS-VALID TO TRUE.
+001260     PERFORM 1000-COMPUTE-ENDPOINTS
+001270         THRU 1000-COMPUTE-ENDPOINTS-EXIT.
+001280     IF WS-BEGIN-JD > WS-END-JD
+001290         SET LS-BEGIN-AFTER-END TO TRUE
+001300         MOVE 0 TO LS-ACTUAL-DAYS
+001310         MOVE 0 TO LS-DCF-DENOMINATOR
+001320         MOVE 0 TO LS-DCF-FRACTION
+001330     ELSE
+001340         COMPUTE LS-ACTUAL-DAYS = WS-END-JD - WS-BEGIN-JD
+001350         MOVE 0 TO LS-DCF-FRACTION
+001360         MOVE LS-BEGIN-CCYY TO WS-CUR-YEAR
+001370         PERFORM 2000-ACCUMULATE-YEAR
+001380             THRU 2000-ACCUMULATE-YEAR-EXIT
+001390             UNTIL WS-CUR-YEAR > LS-END-CCYY
+001400         PERFORM 3000-SET-DENOMINATOR
+001410             THRU 3000-SET-DENOMINATOR-EXIT
+001420     END-IF.
+001430 0000-DAYCNT-EXIT.
+001440     GOBACK.
+001450*****************************************************************
+001460*    1000-COMPUTE-ENDPOINTS - JULIAN DAY NUMBER OF EACH END OF  *
+001470*    THE PERIOD                                                 *
+001480*****************************************************************
+001490 1000-COMPUTE-ENDPOINTS.
+001500     MOVE LS-BEGIN-CCYY TO WS-JD-CCYY.
+001510     MOVE LS-BEGIN-MM TO WS-JD-MM.
+001520     MOVE LS-BEGIN-DD TO WS-JD-DD.
+001530     CALL 'JULDAY' USING WS-JD-DATE, WS-JULIAN-NUM.
+001540     MOVE WS-JULIAN-NUM TO WS-BEGIN-JD.
+001550
+001560     MOVE LS-END-CCYY TO WS-JD-CCYY.
+001570     MOVE LS-END-MM TO WS-JD-MM.
+001580     MOVE LS-END-DD TO WS-JD-DD.
+001590     CALL 'JULDAY' USING WS-JD-DATE, WS-JULIAN-NUM.
+001600     MOVE WS-JULIAN-NUM TO WS-END-JD.
+001610 1000-COMPUTE-ENDPOINTS-EXIT.
+001620     EXIT.
+001630*****************************************************************
+001640*    2000-ACCUMULATE-YEAR - ADD THIS CALENDAR YEAR'S SLICE OF   *
+001650*    THE PERIOD TO LS-DCF-FRACTION, USING LEAP TO PICK 365/366  *
+001660*****************************************************************
+001670 2000-ACCUMULATE-YEAR.
+001680     MOVE WS-CUR-YEAR TO WS-JD-CCYY.
+001690     MOVE 1 TO WS-JD-MM.
+001700     MOVE 1 TO WS-JD-DD.
+001710     CALL 'JULDAY' USING WS-JD-DATE, WS-JULIAN-NUM.
+001720     MOVE WS-JULIAN-NUM TO WS-YEAR-START-JD.
+001730
+001740     COMPUTE WS-JD-CCYY = WS-CUR-YEAR + 1.
+001750     MOVE 1 TO WS-JD-MM.
+001760     MOVE 1 TO WS-JD-DD.
+001770     CALL 'JULDAY' USING WS-JD-DATE, WS-JULIAN-NUM.
+001780     MOVE WS-JULIAN-NUM TO WS-NEXT-YEAR-START-JD.
+001790
+001800     IF WS-BEGIN-JD > WS-YEAR-START-JD
+001810         MOVE WS-BEGIN-JD TO WS-SEG-START-JD
+001820     ELSE
+001830         MOVE WS-YEAR-START-JD TO WS-SEG-START-JD
+001840     END-IF.
+001850
+001860     IF WS-END-JD < WS-NEXT-YEAR-START-JD
+001870         MOVE WS-END-JD TO WS-SEG-END-JD
+001880     ELSE
+001890         MOVE WS-NEXT-YEAR-START-JD TO WS-SEG-END-JD
+001900     END-IF.
+001910
+001920     COMPUTE WS-SEG-DAYS = WS-SEG-END-JD - WS-SEG-START-JD.
+001930
+001940     MOVE WS-CUR-YEAR TO WS-CALL-YEAR.
+001950     CALL 'LEAP' USING WS-CALL-YEAR, WS-CALL-LEAP-FLAG.
+001960     PERFORM 2800-WRITE-AUDIT-LOG THRU 2800-WRITE-AUDIT-LOG-EXIT.
+001970     IF WS-CALL-LEAP-FLAG = 1
+001980         MOVE 366 TO WS-YEAR-DENOM
+001990     ELSE
+002000         MOVE 365 TO WS-YEAR-DENOM
+002010     END-IF.
+002020
+002030     IF WS-SEG-DAYS > 0
+002040         COMPUTE WS-SEG-FRACTION ROUNDED =
+002050             WS-SEG-DAYS / WS-YEAR-DENOM
+002060         ADD WS-SEG-FRACTION TO LS-DCF-FRACTION
+002070     END-IF.
+002080
+002090     ADD 1 TO WS-CUR-YEAR.
+002100 2000-ACCUMULATE-YEAR-EXIT.
+002110     EXIT.
+002120*****************************************************************
+002130*    2800-WRITE-AUDIT-LOG - RECORD EVERY LEAP-YEAR DETERMINATION *
+002140*    MADE BY THIS SUBSYSTEM'S YEAR-BY-YEAR ACCRUAL SEGMENTS      *
+002150*    WITH A DATE/TIME STAMP FOR SOX SIGN-OFF                     *
+002160*****************************************************************
+002170 2800-WRITE-AUDIT-LOG.
+002180     IF NOT WS-AUDIT-LOG-IS-OPEN
+002190         OPEN EXTEND AUDIT-LOG
+002200         IF WS-AUDIT-LOG-STATUS = '35'
+002210             OPEN OUTPUT AUDIT-LOG
+002220         END-IF
+002230         IF WS-AUDIT-LOG-STATUS NOT = '00'
+002240             MOVE 'AUDIT-LOG' TO WS-ABEND-FILE-NAME
+002250             MOVE WS-AUDIT-LOG-STATUS TO WS-ABEND-STATUS
+002260             PERFORM 9900-ABEND-BAD-OPEN
+002270                 THRU 9900-ABEND-BAD-OPEN-EXIT
+002280         END-IF
+002290         SET WS-AUDIT-LOG-IS-OPEN TO TRUE
+002300     END-IF.
+002310     MOVE SPACES TO AUDIT-LOG-REC.
+002320     ACCEPT AUDIT-DATE FROM DATE YYYYMMDD.
+002330     ACCEPT AUDIT-TIME FROM TIME.
+002340     MOVE 'DAYCNT' TO AUDIT-PROGRAM.
+002350     MOVE WS-CALL-YEAR TO AUDIT-YEAR.
+002360     IF WS-CALL-LEAP-FLAG = 1
+002370         MOVE 'Y' TO AUDIT-RESULT
+002380     ELSE
+002390         MOVE 'N' TO AUDIT-RESULT
+002400     END-IF.
+002410     MOVE 'ACT/ACT DAY-COUNT SEGMENT' TO AUDIT-RULE-BRANCH.
+002420     WRITE AUDIT-LOG-REC.
+002430 2800-WRITE-AUDIT-LOG-EXIT.
+002440     EXIT.
+002450*****************************************************************
+002460*    3000-SET-DENOMINATOR - SIMPLE 365/366 ANSWER WHEN THE      *
+002470*    WHOLE PERIOD FITS IN ONE CALENDAR YEAR                     *
+002480*****************************************************************
+002490 3000-SET-DENOMINATOR.
+002500     IF LS-BEGIN-CCYY = LS-END-CCYY
+002510         MOVE WS-YEAR-DENOM TO LS-DCF-DENOMINATOR
+002520     ELSE
+002530         MOVE 0 TO LS-DCF-DENOMINATOR
+002540     END-IF.
+002550 3000-SET-DENOMINATOR-EXIT.
+002560     EXIT.
+002570*****************************************************************
+002580*    9900-ABEND-BAD-OPEN - A FILE DID NOT OPEN CLEANLY.  DISPLAY *
+002590*    WHICH ONE AND ITS FILE STATUS AND RETURN TO THE CALLER WITH *
+002600*    LS-AUDIT-LOG-OPEN-FAILED SET INSTEAD OF CONTINUING ON A     *
+002610*    FILE THAT WAS NEVER ACTUALLY OPENED.  DAYCNT IS A CALLED    *
+002615*    SUBPROGRAM, SO IT MUST NOT STOP RUN OUT FROM UNDER ITS      *
+002616*    CALLER.                                                    *
+002620*****************************************************************
+002630 9900-ABEND-BAD-OPEN.
+002640     DISPLAY 'DAYCNT - OPEN FAILED FOR ' WS-ABEND-FILE-NAME
+002650         ' - FILE STATUS ' WS-ABEND-STATUS.
+002660     SET LS-AUDIT-LOG-OPEN-FAILED TO TRUE.
+002665     MOVE 0 TO LS-ACTUAL-DAYS LS-DCF-DENOMINATOR LS-DCF-FRACTION.
+002670     GOBACK.
+002680 9900-ABEND-BAD-OPEN-EXIT.
+002690     EXIT.
