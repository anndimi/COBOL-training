@@ -0,0 +1,57 @@
+//YEARCHK  JOB (ACCTG),'DEPREC SCHEDULE SETUP',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,RESTART=STEP1
+//*--------------------------------------------------------------*
+//* MONTH-END DEPRECIATION SCHEDULE - FISCAL YEAR LEAP-FLAGGING   *
+//*                                                                *
+//* RESTART/CHECKPOINT NOTES                                      *
+//* YEARCHK WRITES A ONE-RECORD CONTROL FILE (DDNAME CHKPT) EVERY *
+//* 50 INPUT RECORDS, CONTAINING A STATUS BYTE ('I' = IN PROGRESS, *
+//* 'C' = COMPLETE) AND THE COUNT OF RECORDS ALREADY WRITTEN TO    *
+//* YEAROUT.  IF THIS STEP ABENDS, RESUBMIT THE JOB WITH           *
+//* RESTART=STEP1 (ABOVE) AND YEARCHK PICKS UP CHKPT ON ITS NEXT   *
+//* OPEN, SKIPS THE RECORDS ALREADY COMMITTED, AND APPENDS TO      *
+//* YEAROUT INSTEAD OF REPROCESSING THE WHOLE FILE - THE SAME      *
+//* PATTERN USED BY THE OTHER OVERNIGHT BATCH WINDOWS.  A CLEAN    *
+//* COMPLETION REWRITES CHKPT WITH STATUS 'C' SO THE NEXT FRESH RUN *
+//* STARTS FROM RECORD ONE AGAIN.                                 *
+//*                                                                *
+//* STEP0 SCRATCHES LEAPFLAG/CHKPT/YEARREJ/AUDITLOG BEFORE STEP1'S *
+//* DISP=MOD OPENS THEM, SO AN ORDINARY MONTH-END SUBMISSION       *
+//* STARTS ALL FOUR DATASETS FRESH INSTEAD OF APPENDING ONTO THE   *
+//* PRIOR MONTH'S OUTPUT.  ON A RESTART SUBMISSION (RESTART=STEP1  *
+//* ABOVE) JES SKIPS STEP0, SO THE DATASETS LEFT BY THE ABENDED    *
+//* RUN SURVIVE FOR STEP1 TO APPEND TO, AS THE RESTART NOTES ABOVE *
+//* DESCRIBE.                                                      *
+//*--------------------------------------------------------------*
+//STEP0    EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DELETE PROD.DEPREC.FISCALYR.LEAPFLAG PURGE
+  SET MAXCC = 0
+  DELETE PROD.DEPREC.FISCALYR.CHKPT PURGE
+  SET MAXCC = 0
+  DELETE PROD.DEPREC.FISCALYR.YEARREJ PURGE
+  SET MAXCC = 0
+  DELETE PROD.DEPREC.FISCALYR.AUDITLOG PURGE
+  SET MAXCC = 0
+/*
+//STEP1    EXEC PGM=YEARCHK
+//STEPLIB  DD   DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//YEARIN   DD   DSN=PROD.DEPREC.FISCALYR.INPUT,DISP=SHR
+//YEAROUT  DD   DSN=PROD.DEPREC.FISCALYR.LEAPFLAG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//CHKPT    DD   DSN=PROD.DEPREC.FISCALYR.CHKPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//YEARREJ  DD   DSN=PROD.DEPREC.FISCALYR.YEARREJ,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//AUDITLOG DD   DSN=PROD.DEPREC.FISCALYR.AUDITLOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
