@@ -0,0 +1,494 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    YEARCHK.
+000030 AUTHOR.        J MCALLISTER.
+000040 INSTALLATION.  DEPRECIATION AND ACCRUAL SYSTEMS.
+000050 DATE-WRITTEN.  2026-08-08.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080* MODIFICATION HISTORY
+000090*-----------------------------------------------------------
+000100* 2026-08-08  JKM  INITIAL VERSION.  BATCH DRIVER THAT READS A
+000110*                  SEQUENTIAL FILE OF 4-DIGIT YEARS AND CALLS
+000120*                  LEAP ONCE PER RECORD SO MONTH-END CAN
+000130*                  CLASSIFY A WHOLE FISCAL-YEAR FILE INSTEAD OF
+000140*                  ONE HARD-CODED YEAR AT A TIME.
+000150* 2026-08-08  JKM  ADDED CHECKPOINT/RESTART SUPPORT (CHKPT-FILE)
+000160*                  SO AN ABEND PARTWAY THROUGH A LARGE YEAR FILE
+000170*                  CAN BE RESTARTED WITHOUT REPROCESSING RECORDS
+000180*                  ALREADY WRITTEN TO YEAR-OUT-FILE.
+000190* 2026-08-08  JKM  ADDED YEAR-REJECTS FILE.  NON-NUMERIC INPUT
+000200*                  OR A YEAR OUTSIDE THE VALID GREGORIAN RANGE
+000210*                  NO LONGER FALLS THROUGH LEAP AS "NOT A LEAP
+000220*                  YEAR" - IT IS LOGGED TO YEAR-REJECTS WITH A
+000230*                  REASON AND LEAP IS NEVER CALLED FOR IT.
+000240* 2026-08-08  JKM  ADDED AUDIT-LOG.  EVERY TIME LEAP IS CALLED,
+000250*                  THE DETERMINATION (YEAR, RESULT, RULE BRANCH)
+000260*                  IS LOGGED WITH A DATE/TIME STAMP FOR SOX
+000270*                  SIGN-OFF ON THE DEPRECIATION SCHEDULE.
+000280* 2026-08-08  JKM  1000-INITIALIZE NOW CHECKS FILE STATUS AFTER
+000290*                  EVERY OPEN AND ABENDS INSTEAD OF RUNNING ON A
+000300*                  FILE THAT DID NOT OPEN CLEANLY - A CHECKPOINT
+000310*                  RESTART AGAINST A MISSING YEAR-OUT-FILE,
+000320*                  YEAR-REJECTS OR AUDIT-LOG USED TO OPEN STATUS
+000330*                  35 AND THEN RUN TO A CLEAN, EMPTY "SUCCESS".
+000340* 2026-08-08  JKM  9000-TERMINATE'S FILE-STATUS CHECK NOW ABENDS
+000350*                  WITH THE SAME 9900-ABEND-BAD-OPEN PARAGRAPH AS
+000360*                  EVERY OTHER OPEN IN THIS PROGRAM.  AUDIT-LOG-
+000370*                  REC NOW COMES FROM THE SHARED AUDITLOG COPYBOOK
+000380*                  (FACTORED OUT WHEN DAYCNT NEEDED THE SAME
+000390*                  LAYOUT) INSTEAD OF A SECOND HAND-ROLLED COPY
+000400*                  OF THE SAME FIELDS.  RENUMBERED THE WHOLE
+000410*                  PROGRAM BY 10S - SEVERAL PARAGRAPHS ADDED
+000420*                  ACROSS THE PRIOR ENTRIES ABOVE HAD LEFT
+000430*                  DUPLICATE/OUT-OF-ORDER SEQUENCE NUMBERS.
+000440* 2026-08-09  JKM  WIDENED WS-ABEND-FILE-NAME TO PIC X(15) - IT
+000450*                  WAS PIC X(12), ONE BYTE SHORT FOR THE LITERAL
+000460*                  'YEAR-OUT-FILE' MOVED INTO IT ON THAT FILE'S
+000470*                  OPEN FAILURE, SO THE ABEND MESSAGE PRINTED A
+000480*                  TRUNCATED, MISLEADING FILE NAME.
+000490* 2026-08-09  JKM  2500-WRITE-CHECKPOINT AND 9000-TERMINATE NOW
+000500*                  CHECK WS-CHKPT-FILE-STATUS AFTER THE READ AND
+000510*                  THE REWRITE, NOT JUST AFTER THE OPEN, AND ABEND
+000520*                  THE SAME WAY EVERY OTHER FILE OPERATION IN THIS
+000530*                  PROGRAM DOES.  A FAILED READ ON CHKPT-FILE USED
+000540*                  TO LEAVE THE FOLLOWING REWRITE SILENTLY FAILING
+000550*                  TOO, LOSING THE CHECKPOINT COUNT WITH NO ABEND
+000560*                  OR DIAGNOSTIC.
+000570*****************************************************************
+000580 ENVIRONMENT DIVISION.
+000590 CONFIGURATION SECTION.
+000600 SOURCE-COMPUTER.   IBM-370.
+000610 OBJECT-COMPUTER.   IBM-370.
+000620 INPUT-OUTPUT SECTION.
+000630 FILE-CONTROL.
+000640     SELECT YEAR-FILE ASSIGN TO YEARIN
+000650         ORGANIZATION IS LINE SEQUENTIAL
+000660         FILE STATUS IS WS-YEAR-FILE-STATUS.
+000670
+000680     SELECT YEAR-OUT-FILE ASSIGN TO YEAROUT
+000690         ORGANIZATION IS LINE SEQUENTIAL
+000700         FILE STATUS IS WS-YEAR-OUT-STATUS.
+000710
+000720     SELECT CHKPT-FILE ASSIGN TO CHKPT
+000730         ORGANIZATION IS LINE SEQUENTIAL
+000740         FILE STATUS IS WS-CHKPT-FILE-STATUS.
+000750
+000760     SELECT YEAR-REJECTS ASSIGN TO YEARREJ
+000770         ORGANIZATION IS LINE SEQUENTIAL
+000780         FILE STATUS IS WS-YEAR-REJ-STATUS.
+000790
+000800     SELECT AUDIT-LOG ASSIGN TO AUDITLOG
+000810         ORGANIZATION IS LINE SEQUENTIAL
+000820         FILE STATUS IS WS-AUDIT-LOG-STATUS.
+000830 DATA DIVISION.
+000840 FILE SECTION.
+000850 FD  YEAR-FILE
+000860     RECORDING MODE IS F.
+000870 01  YEAR-IN-REC.
+000880     05  YEAR-IN               PIC 9(04).
+000890     05  FILLER                PIC X(76).
+000900 01  YEAR-IN-REC-ALT REDEFINES YEAR-IN-REC.
+000910     05  YEAR-IN-RAW           PIC X(04).
+000920     05  FILLER                PIC X(76).
+000930
+000940 FD  YEAR-OUT-FILE
+000950     RECORDING MODE IS F.
+000960 01  YEAR-OUT-REC.
+000970     05  YEAR-OUT              PIC 9(04).
+000980     05  FILLER                PIC X(01)  VALUE SPACE.
+000990     05  LEAP-FLAG-OUT         PIC X(01).
+001000     05  FILLER                PIC X(01)  VALUE SPACE.
+001010     05  REASON-OUT            PIC X(30).
+001020     05  FILLER                PIC X(43).
+001030
+001040 FD  CHKPT-FILE
+001050     RECORDING MODE IS F.
+001060 01  CHKPT-REC.
+001070     05  CHKPT-STATUS          PIC X(01).
+001080     05  FILLER                PIC X(01)  VALUE SPACE.
+001090     05  CHKPT-COUNT           PIC 9(08).
+001100     05  FILLER                PIC X(70).
+001110
+001120 FD  YEAR-REJECTS
+001130     RECORDING MODE IS F.
+001140 01  REJECT-OUT-REC.
+001150     05  REJECT-YEAR-OUT       PIC X(04).
+001160     05  FILLER                PIC X(01)  VALUE SPACE.
+001170     05  REJECT-REASON-OUT     PIC X(30).
+001180     05  FILLER                PIC X(45).
+001190
+001200 FD  AUDIT-LOG
+001210     RECORDING MODE IS F.
+001220     COPY AUDITLOG.
+001230
+001240 WORKING-STORAGE SECTION.
+001250 77  WS-YEAR-FILE-STATUS       PIC X(02)  VALUE SPACES.
+001260 77  WS-YEAR-OUT-STATUS        PIC X(02)  VALUE SPACES.
+001270 77  WS-CHKPT-FILE-STATUS      PIC X(02)  VALUE SPACES.
+001280 77  WS-YEAR-REJ-STATUS        PIC X(02)  VALUE SPACES.
+001290 77  WS-AUDIT-LOG-STATUS       PIC X(02)  VALUE SPACES.
+001300 77  WS-EOF-SWITCH             PIC X(01)  VALUE 'N'.
+001310     88  WS-END-OF-FILE                   VALUE 'Y'.
+001320 77  WS-YEAR-VALID-SWITCH      PIC X(01)  VALUE 'Y'.
+001330     88  WS-YEAR-IS-VALID                 VALUE 'Y'.
+001340     88  WS-YEAR-IS-INVALID               VALUE 'N'.
+001350 77  WS-MIN-VALID-YEAR         PIC 9(04)  VALUE 1582.
+001360 77  WS-MAX-VALID-YEAR         PIC 9(04)  VALUE 9999.
+001370 77  WS-REJECT-REASON          PIC X(30)  VALUE SPACES.
+001380 01  WS-LEAP-CALL-AREA.
+001390     05  WS-CALL-YEAR          PIC 9(04).
+001400     05  WS-CALL-LEAP-FLAG     PIC 9(01).
+001410 01  WS-CHECKPOINT-CONTROL.
+001420     05  WS-RESTART-COUNT      PIC 9(08)  VALUE 0.
+001430     05  WS-RECORDS-PROCESSED  PIC 9(08)  VALUE 0.
+001440     05  WS-TOTAL-COUNT        PIC 9(08)  VALUE 0.
+001450     05  WS-CHECKPOINT-INTERVAL
+001460                               PIC 9(04)  VALUE 0050.
+001470     05  WS-SKIP-COUNTER       PIC 9(08)  VALUE 0.
+001480 77  WS-ABEND-FILE-NAME        PIC X(15)  VALUE SPACES.
+001490 77  WS-ABEND-STATUS           PIC X(02)  VALUE SPACES.
+001500 PROCEDURE DIVISION.
+001510*****************************************************************
+001520*                                                               *
+001530*    0000-MAINLINE                                              *
+001540*                                                               *
+001550*****************************************************************
+001560 0000-MAINLINE.
+001570     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+001580     PERFORM 2000-PROCESS-FILE THRU 2000-PROCESS-FILE-EXIT
+001590         UNTIL WS-END-OF-FILE.
+001600     PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT.
+001610     STOP RUN.
+001620*****************************************************************
+001630*    1000-INITIALIZE - OPEN FILES, CHECK FOR A CHECKPOINT LEFT  *
+001640*    BY A PRIOR RUN, AND PRIME THE READ                         *
+001650*****************************************************************
+001660 1000-INITIALIZE.
+001670     PERFORM 1050-READ-CHECKPOINT THRU 1050-READ-CHECKPOINT-EXIT.
+001680     OPEN INPUT YEAR-FILE.
+001690     IF WS-YEAR-FILE-STATUS NOT = '00'
+001700         MOVE 'YEAR-FILE' TO WS-ABEND-FILE-NAME
+001710         MOVE WS-YEAR-FILE-STATUS TO WS-ABEND-STATUS
+001720         PERFORM 9900-ABEND-BAD-OPEN THRU 9900-ABEND-BAD-OPEN-EXIT
+001730     END-IF.
+001740
+001750     IF WS-RESTART-COUNT > 0
+001760         OPEN EXTEND YEAR-OUT-FILE
+001770         IF WS-YEAR-OUT-STATUS NOT = '00'
+001780             MOVE 'YEAR-OUT-FILE' TO WS-ABEND-FILE-NAME
+001790             MOVE WS-YEAR-OUT-STATUS TO WS-ABEND-STATUS
+001800             PERFORM 9900-ABEND-BAD-OPEN
+001810                 THRU 9900-ABEND-BAD-OPEN-EXIT
+001820         END-IF
+001830         OPEN EXTEND YEAR-REJECTS
+001840         IF WS-YEAR-REJ-STATUS NOT = '00'
+001850             MOVE 'YEAR-REJECTS' TO WS-ABEND-FILE-NAME
+001860             MOVE WS-YEAR-REJ-STATUS TO WS-ABEND-STATUS
+001870             PERFORM 9900-ABEND-BAD-OPEN
+001880                 THRU 9900-ABEND-BAD-OPEN-EXIT
+001890         END-IF
+001900         OPEN EXTEND AUDIT-LOG
+001910         IF WS-AUDIT-LOG-STATUS NOT = '00'
+001920             MOVE 'AUDIT-LOG' TO WS-ABEND-FILE-NAME
+001930             MOVE WS-AUDIT-LOG-STATUS TO WS-ABEND-STATUS
+001940             PERFORM 9900-ABEND-BAD-OPEN
+001950                 THRU 9900-ABEND-BAD-OPEN-EXIT
+001960         END-IF
+001970     ELSE
+001980         OPEN OUTPUT YEAR-OUT-FILE
+001990         IF WS-YEAR-OUT-STATUS NOT = '00'
+002000             MOVE 'YEAR-OUT-FILE' TO WS-ABEND-FILE-NAME
+002010             MOVE WS-YEAR-OUT-STATUS TO WS-ABEND-STATUS
+002020             PERFORM 9900-ABEND-BAD-OPEN
+002030                 THRU 9900-ABEND-BAD-OPEN-EXIT
+002040         END-IF
+002050         OPEN OUTPUT YEAR-REJECTS
+002060         IF WS-YEAR-REJ-STATUS NOT = '00'
+002070             MOVE 'YEAR-REJECTS' TO WS-ABEND-FILE-NAME
+002080             MOVE WS-YEAR-REJ-STATUS TO WS-ABEND-STATUS
+002090             PERFORM 9900-ABEND-BAD-OPEN
+002100                 THRU 9900-ABEND-BAD-OPEN-EXIT
+002110         END-IF
+002120         OPEN OUTPUT AUDIT-LOG
+002130         IF WS-AUDIT-LOG-STATUS NOT = '00'
+002140             MOVE 'AUDIT-LOG' TO WS-ABEND-FILE-NAME
+002150             MOVE WS-AUDIT-LOG-STATUS TO WS-ABEND-STATUS
+002160             PERFORM 9900-ABEND-BAD-OPEN
+002170                 THRU 9900-ABEND-BAD-OPEN-EXIT
+002180         END-IF
+002190     END-IF.
+002200
+002210     PERFORM 1100-SKIP-PROCESSED-RECORDS THRU
+002220             1100-SKIP-PROCESSED-RECORDS-EXIT.
+002230     PERFORM 2100-READ-YEAR-FILE THRU 2100-READ-YEAR-FILE-EXIT.
+002240 1000-INITIALIZE-EXIT.
+002250     EXIT.
+002260*****************************************************************
+002270*    1050-READ-CHECKPOINT - IF A PRIOR RUN LEFT AN IN-PROGRESS  *
+002280*    CHECKPOINT, PICK UP THE RECORD COUNT TO RESTART FROM       *
+002290*****************************************************************
+002300 1050-READ-CHECKPOINT.
+002310     MOVE 0 TO WS-RESTART-COUNT.
+002320     OPEN I-O CHKPT-FILE.
+002330     IF WS-CHKPT-FILE-STATUS = '35'
+002340         OPEN OUTPUT CHKPT-FILE
+002350         IF WS-CHKPT-FILE-STATUS NOT = '00'
+002360             MOVE 'CHKPT-FILE' TO WS-ABEND-FILE-NAME
+002370             MOVE WS-CHKPT-FILE-STATUS TO WS-ABEND-STATUS
+002380             PERFORM 9900-ABEND-BAD-OPEN
+002390                 THRU 9900-ABEND-BAD-OPEN-EXIT
+002400         END-IF
+002410         MOVE SPACES TO CHKPT-REC
+002420         MOVE 'C' TO CHKPT-STATUS
+002430         MOVE 0 TO CHKPT-COUNT
+002440         WRITE CHKPT-REC
+002450         CLOSE CHKPT-FILE
+002460         OPEN I-O CHKPT-FILE
+002470     END-IF.
+002480     IF WS-CHKPT-FILE-STATUS NOT = '00'
+002490         MOVE 'CHKPT-FILE' TO WS-ABEND-FILE-NAME
+002500         MOVE WS-CHKPT-FILE-STATUS TO WS-ABEND-STATUS
+002510         PERFORM 9900-ABEND-BAD-OPEN THRU 9900-ABEND-BAD-OPEN-EXIT
+002520     END-IF.
+002530     READ CHKPT-FILE
+002540         AT END
+002550             CONTINUE
+002560         NOT AT END
+002570             IF CHKPT-STATUS = 'I'
+002580                 MOVE CHKPT-COUNT TO WS-RESTART-COUNT
+002590             END-IF
+002600     END-READ.
+002610     CLOSE CHKPT-FILE.
+002620 1050-READ-CHECKPOINT-EXIT.
+002630     EXIT.
+002640*****************************************************************
+002650*    1100-SKIP-PROCESSED-RECORDS - ON RESTART, READ PAST THE    *
+002660*    RECORDS A PRIOR RUN ALREADY COMMITTED TO YEAR-OUT-FILE     *
+002670*****************************************************************
+002680 1100-SKIP-PROCESSED-RECORDS.
+002690     PERFORM 1150-SKIP-ONE-RECORD THRU 1150-SKIP-ONE-RECORD-EXIT
+002700         VARYING WS-SKIP-COUNTER FROM 1 BY 1
+002710         UNTIL WS-SKIP-COUNTER > WS-RESTART-COUNT.
+002720 1100-SKIP-PROCESSED-RECORDS-EXIT.
+002730     EXIT.
+002740*****************************************************************
+002750*    1150-SKIP-ONE-RECORD                                       *
+002760*****************************************************************
+002770 1150-SKIP-ONE-RECORD.
+002780     READ YEAR-FILE
+002790         AT END
+002800             MOVE 'Y' TO WS-EOF-SWITCH
+002810     END-READ.
+002820 1150-SKIP-ONE-RECORD-EXIT.
+002830     EXIT.
+002840*****************************************************************
+002850*    2000-PROCESS-FILE - MAIN PROCESSING LOOP                   *
+002860*****************************************************************
+002870 2000-PROCESS-FILE.
+002880     PERFORM 2150-VALIDATE-YEAR THRU 2150-VALIDATE-YEAR-EXIT.
+002890     IF WS-YEAR-IS-VALID
+002900         PERFORM 2200-CLASSIFY-YEAR THRU 2200-CLASSIFY-YEAR-EXIT
+002910     ELSE
+002920         PERFORM 2600-WRITE-REJECT THRU 2600-WRITE-REJECT-EXIT
+002930     END-IF.
+002940     PERFORM 2700-UPDATE-CHECKPOINT
+002950         THRU 2700-UPDATE-CHECKPOINT-EXIT.
+002960     PERFORM 2100-READ-YEAR-FILE THRU 2100-READ-YEAR-FILE-EXIT.
+002970 2000-PROCESS-FILE-EXIT.
+002980     EXIT.
+002990*****************************************************************
+003000*    2100-READ-YEAR-FILE                                        *
+003010*****************************************************************
+003020 2100-READ-YEAR-FILE.
+003030     READ YEAR-FILE
+003040         AT END
+003050             MOVE 'Y' TO WS-EOF-SWITCH
+003060     END-READ.
+003070 2100-READ-YEAR-FILE-EXIT.
+003080     EXIT.
+003090*****************************************************************
+003100*    2150-VALIDATE-YEAR - REJECT NON-NUMERIC INPUT OR A YEAR     *
+003110*    OUTSIDE THE VALID GREGORIAN RANGE BEFORE LEAP IS EVER       *
+003120*    CALLED FOR IT                                               *
+003130*****************************************************************
+003140 2150-VALIDATE-YEAR.
+003150     MOVE 'Y' TO WS-YEAR-VALID-SWITCH.
+003160     IF YEAR-IN-RAW IS NOT NUMERIC
+003170         MOVE 'N' TO WS-YEAR-VALID-SWITCH
+003180         MOVE 'NON-NUMERIC YEAR INPUT' TO WS-REJECT-REASON
+003190     ELSE
+003200         IF YEAR-IN < WS-MIN-VALID-YEAR
+003210             OR YEAR-IN > WS-MAX-VALID-YEAR
+003220             MOVE 'N' TO WS-YEAR-VALID-SWITCH
+003230             MOVE 'YEAR OUTSIDE VALID RANGE' TO WS-REJECT-REASON
+003240         END-IF
+003250     END-IF.
+003260 2150-VALIDATE-YEAR-EXIT.
+003270     EXIT.
+003280*****************************************************************
+003290*    2200-CLASSIFY-YEAR - CALL LEAP AND BUILD THE OUTPUT RECORD *
+003300*****************************************************************
+003310 2200-CLASSIFY-YEAR.
+003320     MOVE YEAR-IN TO WS-CALL-YEAR.
+003330     CALL 'LEAP' USING WS-CALL-YEAR, WS-CALL-LEAP-FLAG.
+003340     PERFORM 2300-BUILD-OUTPUT THRU 2300-BUILD-OUTPUT-EXIT.
+003350     WRITE YEAR-OUT-REC.
+003360     PERFORM 2800-WRITE-AUDIT-LOG THRU 2800-WRITE-AUDIT-LOG-EXIT.
+003370 2200-CLASSIFY-YEAR-EXIT.
+003380     EXIT.
+003390*****************************************************************
+003400*    2300-BUILD-OUTPUT                                          *
+003410*****************************************************************
+003420 2300-BUILD-OUTPUT.
+003430     MOVE SPACES TO YEAR-OUT-REC.
+003440     MOVE YEAR-IN TO YEAR-OUT.
+003450     IF WS-CALL-LEAP-FLAG = 1
+003460         MOVE 'Y' TO LEAP-FLAG-OUT
+003470     ELSE
+003480         MOVE 'N' TO LEAP-FLAG-OUT
+003490     END-IF.
+003500     PERFORM 2400-DETERMINE-REASON THRU 2400-DETERMINE-REASON-EXIT.
+003510 2300-BUILD-OUTPUT-EXIT.
+003520     EXIT.
+003530*****************************************************************
+003540*    2400-DETERMINE-REASON - SAME 4/100/400 RULE LEAP USES,     *
+003550*    RE-EVALUATED HERE ONLY TO PICK THE REASON TEXT FOR THE     *
+003560*    REPORT. LS-LEAP-FLAG FROM LEAP REMAINS THE ACTUAL ANSWER.  *
+003570*****************************************************************
+003580 2400-DETERMINE-REASON.
+003590     IF FUNCTION MOD(YEAR-IN, 400) = 0
+003600         MOVE 'DIV BY 400 - LEAP YEAR' TO REASON-OUT
+003610     ELSE
+003620     IF FUNCTION MOD(YEAR-IN, 100) = 0
+003630         MOVE 'DIV BY 100 - CENTURY, NOT LEAP' TO REASON-OUT
+003640     ELSE
+003650     IF FUNCTION MOD(YEAR-IN, 4) = 0
+003660         MOVE 'DIV BY 4 - LEAP YEAR' TO REASON-OUT
+003670     ELSE
+003680         MOVE 'NOT DIV BY 4 - NOT LEAP YEAR' TO REASON-OUT
+003690     END-IF
+003700     END-IF
+003710     END-IF.
+003720 2400-DETERMINE-REASON-EXIT.
+003730     EXIT.
+003740*****************************************************************
+003750*    2500-WRITE-CHECKPOINT - PERSIST HOW MANY RECORDS HAVE BEEN *
+003760*    WRITTEN TO YEAR-OUT-FILE SO FAR, EVERY WS-CHECKPOINT-      *
+003770*    INTERVAL RECORDS, SO A RESTART CAN SKIP AHEAD              *
+003780*****************************************************************
+003790 2500-WRITE-CHECKPOINT.
+003800     OPEN I-O CHKPT-FILE.
+003810     IF WS-CHKPT-FILE-STATUS NOT = '00'
+003820         MOVE 'CHKPT-FILE' TO WS-ABEND-FILE-NAME
+003830         MOVE WS-CHKPT-FILE-STATUS TO WS-ABEND-STATUS
+003840         PERFORM 9900-ABEND-BAD-OPEN THRU 9900-ABEND-BAD-OPEN-EXIT
+003850     END-IF.
+003860     READ CHKPT-FILE.
+003870     IF WS-CHKPT-FILE-STATUS NOT = '00'
+003880         MOVE 'CHKPT-FILE' TO WS-ABEND-FILE-NAME
+003890         MOVE WS-CHKPT-FILE-STATUS TO WS-ABEND-STATUS
+003900         PERFORM 9900-ABEND-BAD-OPEN THRU 9900-ABEND-BAD-OPEN-EXIT
+003910     END-IF.
+003920     MOVE SPACES TO CHKPT-REC.
+003930     MOVE 'I' TO CHKPT-STATUS.
+003940     MOVE WS-TOTAL-COUNT TO CHKPT-COUNT.
+003950     REWRITE CHKPT-REC.
+003960     IF WS-CHKPT-FILE-STATUS NOT = '00'
+003970         MOVE 'CHKPT-FILE' TO WS-ABEND-FILE-NAME
+003980         MOVE WS-CHKPT-FILE-STATUS TO WS-ABEND-STATUS
+003990         PERFORM 9900-ABEND-BAD-OPEN THRU 9900-ABEND-BAD-OPEN-EXIT
+004000     END-IF.
+004010     CLOSE CHKPT-FILE.
+004020 2500-WRITE-CHECKPOINT-EXIT.
+004030     EXIT.
+004040*****************************************************************
+004050*    2600-WRITE-REJECT - LOG A BAD YEAR RECORD INSTEAD OF        *
+004060*    LETTING IT FALL THROUGH LEAP AS "NOT A LEAP YEAR"           *
+004070*****************************************************************
+004080 2600-WRITE-REJECT.
+004090     MOVE SPACES TO REJECT-OUT-REC.
+004100     MOVE YEAR-IN-RAW TO REJECT-YEAR-OUT.
+004110     MOVE WS-REJECT-REASON TO REJECT-REASON-OUT.
+004120     WRITE REJECT-OUT-REC.
+004130 2600-WRITE-REJECT-EXIT.
+004140     EXIT.
+004150*****************************************************************
+004160*    2700-UPDATE-CHECKPOINT - COUNT THIS INPUT RECORD (ACCEPTED  *
+004170*    OR REJECTED) AND CHECKPOINT EVERY WS-CHECKPOINT-INTERVAL    *
+004180*    RECORDS                                                     *
+004190*****************************************************************
+004200 2700-UPDATE-CHECKPOINT.
+004210     ADD 1 TO WS-RECORDS-PROCESSED.
+004220     COMPUTE WS-TOTAL-COUNT =
+004230         WS-RESTART-COUNT + WS-RECORDS-PROCESSED.
+004240     IF FUNCTION MOD(WS-RECORDS-PROCESSED,
+004250         WS-CHECKPOINT-INTERVAL) = 0
+004260         PERFORM 2500-WRITE-CHECKPOINT
+004270             THRU 2500-WRITE-CHECKPOINT-EXIT
+004280     END-IF.
+004290 2700-UPDATE-CHECKPOINT-EXIT.
+004300     EXIT.
+004310*****************************************************************
+004320*    2800-WRITE-AUDIT-LOG - RECORD EVERY LEAP-YEAR DETERMINATION *
+004330*    WITH A DATE/TIME STAMP FOR SOX SIGN-OFF ON THE SCHEDULE     *
+004340*****************************************************************
+004350 2800-WRITE-AUDIT-LOG.
+004360     MOVE SPACES TO AUDIT-LOG-REC.
+004370     ACCEPT AUDIT-DATE FROM DATE YYYYMMDD.
+004380     ACCEPT AUDIT-TIME FROM TIME.
+004390     MOVE 'YEARCHK' TO AUDIT-PROGRAM.
+004400     MOVE YEAR-IN TO AUDIT-YEAR.
+004410     IF WS-CALL-LEAP-FLAG = 1
+004420         MOVE 'Y' TO AUDIT-RESULT
+004430     ELSE
+004440         MOVE 'N' TO AUDIT-RESULT
+004450     END-IF.
+004460     MOVE REASON-OUT TO AUDIT-RULE-BRANCH.
+004470     WRITE AUDIT-LOG-REC.
+004480 2800-WRITE-AUDIT-LOG-EXIT.
+004490     EXIT.
+004500*****************************************************************
+004510*    9000-TERMINATE - CLOSE FILES                                *
+004520*****************************************************************
+004530 9000-TERMINATE.
+004540     OPEN I-O CHKPT-FILE.
+004550     IF WS-CHKPT-FILE-STATUS NOT = '00'
+004560         MOVE 'CHKPT-FILE' TO WS-ABEND-FILE-NAME
+004570         MOVE WS-CHKPT-FILE-STATUS TO WS-ABEND-STATUS
+004580         PERFORM 9900-ABEND-BAD-OPEN THRU 9900-ABEND-BAD-OPEN-EXIT
+004590     END-IF.
+004600     READ CHKPT-FILE.
+004610     IF WS-CHKPT-FILE-STATUS NOT = '00'
+004620         MOVE 'CHKPT-FILE' TO WS-ABEND-FILE-NAME
+004630         MOVE WS-CHKPT-FILE-STATUS TO WS-ABEND-STATUS
+004640         PERFORM 9900-ABEND-BAD-OPEN THRU 9900-ABEND-BAD-OPEN-EXIT
+004650     END-IF.
+004660     MOVE SPACES TO CHKPT-REC.
+004670     MOVE 'C' TO CHKPT-STATUS.
+004680     MOVE WS-TOTAL-COUNT TO CHKPT-COUNT.
+004690     REWRITE CHKPT-REC.
+004700     IF WS-CHKPT-FILE-STATUS NOT = '00'
+004710         MOVE 'CHKPT-FILE' TO WS-ABEND-FILE-NAME
+004720         MOVE WS-CHKPT-FILE-STATUS TO WS-ABEND-STATUS
+004730         PERFORM 9900-ABEND-BAD-OPEN THRU 9900-ABEND-BAD-OPEN-EXIT
+004740     END-IF.
+004750     CLOSE CHKPT-FILE.
+004760     CLOSE YEAR-FILE.
+004770     CLOSE YEAR-OUT-FILE.
+004780     CLOSE YEAR-REJECTS.
+004790     CLOSE AUDIT-LOG.
+004800 9000-TERMINATE-EXIT.
+004810     EXIT.
+004820*****************************************************************
+004830*    9900-ABEND-BAD-OPEN - A FILE DID NOT OPEN CLEANLY.  DISPLAY *
+004840*    WHICH ONE AND ITS FILE STATUS AND STOP THE RUN WITH A       *
+004850*    NON-ZERO RETURN CODE INSTEAD OF CONTINUING ON A FILE THAT   *
+004860*    WAS NEVER ACTUALLY OPENED                                   *
+004870*****************************************************************
+004880 9900-ABEND-BAD-OPEN.
+004890     DISPLAY 'YEARCHK - OPEN FAILED FOR ' WS-ABEND-FILE-NAME
+004900         ' - FILE STATUS ' WS-ABEND-STATUS.
+004910     MOVE 16 TO RETURN-CODE.
+004920     STOP RUN.
+004930 9900-ABEND-BAD-OPEN-EXIT.
+004940     EXIT.
