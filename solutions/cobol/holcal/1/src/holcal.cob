@@ -0,0 +1,309 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    HOLCAL.
+000030 AUTHOR.        J MCALLISTER.
+000040 INSTALLATION.  DEPRECIATION AND ACCRUAL SYSTEMS.
+000050 DATE-WRITTEN.  2026-08-08.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080* MODIFICATION HISTORY
+000090*-----------------------------------------------------------
+000100* 2026-08-08  JKM  INITIAL VERSION.  BUILDS A FULL 365/366-DAY
+000110*                  BUSINESS-DAY CALENDAR FOR ONE CONTROL YEAR
+000120*                  SO SCHEDULING JCL CAN LOOK UP THE NEXT VALID
+000130*                  RUN DATE INSTEAD OF THE SHARED SPREADSHEET.
+000140*                  USES LEAP TO SIZE FEBRUARY AND DAYOFWK TO
+000150*                  RESOLVE EACH DATE'S DAY OF WEEK.
+000160* 2026-08-08  JKM  1000-INITIALIZE NOW CHECKS FILE STATUS AFTER
+000170*                  EACH OPEN AND ABENDS WITH A DISPLAYED MESSAGE
+000180*                  AND A NON-ZERO RETURN CODE INSTEAD OF RUNNING
+000190*                  ON A FILE THAT DID NOT OPEN CLEANLY.  A MISSING
+000200*                  OR EMPTY HOLCTL CONTROL RECORD NOW ABENDS THE
+000210*                  SAME WAY INSTEAD OF SILENTLY DEFAULTING
+000220*                  CTL-YEAR TO 1900.  WS-CAL-DATE-WORK IS NOW
+000230*                  BUILT FROM COPY CALDATE INSTEAD OF A
+000240*                  HAND-ROLLED CCYY/MM/DD GROUP.
+000250* 2026-08-08  JKM  PADDED CAL-OUT-REC'S TRAILING FILLER OUT TO
+000260*                  80 BYTES (WAS 76) TO MATCH THE FB/LRECL=80
+000270*                  CONVENTION USED BY EVERY OTHER FIXED RECORD
+000280*                  IN THIS CHANGE.
+000290* 2026-08-09  JKM  ADDED AUDIT-LOG.  THE CALL TO LEAP THAT SIZES
+000300*                  FEBRUARY FOR THE CONTROL YEAR IS NOW LOGGED
+000310*                  THE SAME WAY YEARCHK/DAYCNT LOG THEIRS, FOR
+000320*                  SOX SIGN-OFF.  REMOVED THE EMPTY LINKAGE
+000330*                  SECTION LEFT OVER FROM AN EARLIER TEMPLATE -
+000340*                  HOLCAL IS A STANDALONE BATCH PROGRAM AND IS
+000350*                  NEVER CALLED WITH PARAMETERS.  WIDENED
+000360*                  WS-ABEND-FILE-NAME TO PIC X(15) (WAS X(12)).
+000370*****************************************************************
+000380 ENVIRONMENT DIVISION.
+000390 CONFIGURATION SECTION.
+000400 SOURCE-COMPUTER.   IBM-370.
+000410 OBJECT-COMPUTER.   IBM-370.
+000420 INPUT-OUTPUT SECTION.
+000430 FILE-CONTROL.
+000440     SELECT CTL-FILE ASSIGN TO HOLCTL
+000450         ORGANIZATION IS LINE SEQUENTIAL
+000460         FILE STATUS IS WS-CTL-FILE-STATUS.
+000470
+000480     SELECT CAL-OUT-FILE ASSIGN TO HOLCAL
+000490         ORGANIZATION IS LINE SEQUENTIAL
+000500         FILE STATUS IS WS-CAL-OUT-STATUS.
+000510
+000520     SELECT AUDIT-LOG ASSIGN TO AUDITLOG
+000530         ORGANIZATION IS LINE SEQUENTIAL
+000540         FILE STATUS IS WS-AUDIT-LOG-STATUS.
+000550 DATA DIVISION.
+000560 FILE SECTION.
+000570 FD  CTL-FILE
+000580     RECORDING MODE IS F.
+000590 01  CTL-REC.
+000600     05  CTL-YEAR              PIC 9(04).
+000610     05  FILLER                PIC X(76).
+000620
+000630 FD  CAL-OUT-FILE
+000640     RECORDING MODE IS F.
+000650 01  CAL-OUT-REC.
+000660     05  CAL-CCYY-OUT          PIC 9(04).
+000670     05  CAL-MM-OUT            PIC 9(02).
+000680     05  CAL-DD-OUT            PIC 9(02).
+000690     05  FILLER                PIC X(01)  VALUE SPACE.
+000700     05  CAL-DOW-OUT           PIC 9(01).
+000710     05  FILLER                PIC X(01)  VALUE SPACE.
+000720     05  CAL-WEEKEND-FLAG      PIC X(01).
+000730     05  FILLER                PIC X(01)  VALUE SPACE.
+000740     05  CAL-HOLIDAY-FLAG      PIC X(01).
+000750     05  FILLER                PIC X(01)  VALUE SPACE.
+000760     05  FILLER                PIC X(65).
+000770
+000780 FD  AUDIT-LOG
+000790     RECORDING MODE IS F.
+000800     COPY AUDITLOG.
+000810 WORKING-STORAGE SECTION.
+000820 77  WS-CTL-FILE-STATUS        PIC X(02)  VALUE SPACES.
+000830 77  WS-CAL-OUT-STATUS         PIC X(02)  VALUE SPACES.
+000840 77  WS-AUDIT-LOG-STATUS       PIC X(02)  VALUE SPACES.
+000850 77  WS-ABEND-FILE-NAME        PIC X(15)  VALUE SPACES.
+000860 77  WS-ABEND-STATUS           PIC X(02)  VALUE SPACES.
+000870 01  WS-LEAP-CALL-AREA.
+000880     05  WS-CALL-YEAR          PIC 9(04).
+000890     05  WS-CALL-LEAP-FLAG     PIC 9(01).
+000900 01  WS-DAYOFWK-CALL-AREA.
+000910     05  WS-CALL-DOW           PIC 9(01).
+000920     COPY CALDATE
+000930         REPLACING ==CALDATE-DATE== BY ==WS-CAL-DATE-WORK==
+000940                   ==CALDATE-CCYY== BY ==WS-CAL-CCYY==
+000950                   ==CALDATE-MM==   BY ==WS-CAL-MM==
+000960                   ==CALDATE-DD==   BY ==WS-CAL-DD==.
+000970 01  WS-CAL-CONTROL.
+000980     05  WS-DAYS-IN-YEAR       PIC 9(03).
+000990     05  WS-DAY-COUNTER        PIC 9(03).
+001000     05  WS-CUR-MM             PIC 9(02).
+001010     05  WS-CUR-DD             PIC 9(02).
+001020     05  WS-EFFECTIVE-MAX-DAYS PIC 9(02).
+001030 01  WS-MONTH-DAYS-TABLE.
+001040     05  FILLER                PIC 9(02)  VALUE 31.
+001050     05  FILLER                PIC 9(02)  VALUE 28.
+001060     05  FILLER                PIC 9(02)  VALUE 31.
+001070     05  FILLER                PIC 9(02)  VALUE 30.
+001080     05  FILLER                PIC 9(02)  VALUE 31.
+001090     05  FILLER                PIC 9(02)  VALUE 30.
+001100     05  FILLER                PIC 9(02)  VALUE 31.
+001110     05  FILLER                PIC 9(02)  VALUE 31.
+001120     05  FILLER                PIC 9(02)  VALUE 30.
+001130     05  FILLER                PIC 9(02)  VALUE 31.
+001140     05  FILLER                PIC 9(02)  VALUE 30.
+001150     05  FILLER                PIC 9(02)  VALUE 31.
+001160 01  WS-MONTH-DAYS-R REDEFINES WS-MONTH-DAYS-TABLE.
+001170     05  WS-MONTH-MAX-DAYS     PIC 9(02)  OCCURS 12 TIMES.
+001180 PROCEDURE DIVISION.
+001190*****************************************************************
+001200*                                                               *
+001210*    0000-MAINLINE                                              *
+001220*                                                               *
+001230*****************************************************************
+001240 0000-MAINLINE.
+001250     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+001260     PERFORM 2000-BUILD-CALENDAR-DAY THRU
+001270             2000-BUILD-CALENDAR-DAY-EXIT
+001280         VARYING WS-DAY-COUNTER FROM 1 BY 1
+001290         UNTIL WS-DAY-COUNTER > WS-DAYS-IN-YEAR.
+001300     PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT.
+001310     STOP RUN.
+001320*****************************************************************
+001330*    1000-INITIALIZE - READ THE CONTROL YEAR, SIZE FEBRUARY      *
+001340*    USING LEAP, AND POSITION AT JANUARY 1ST                    *
+001350*****************************************************************
+001360 1000-INITIALIZE.
+001370     OPEN INPUT CTL-FILE.
+001380     IF WS-CTL-FILE-STATUS NOT = '00'
+001390         MOVE 'CTL-FILE' TO WS-ABEND-FILE-NAME
+001400         MOVE WS-CTL-FILE-STATUS TO WS-ABEND-STATUS
+001410         PERFORM 9900-ABEND-BAD-OPEN THRU 9900-ABEND-BAD-OPEN-EXIT
+001420     END-IF.
+001430     OPEN OUTPUT CAL-OUT-FILE.
+001440     IF WS-CAL-OUT-STATUS NOT = '00'
+001450         MOVE 'CAL-OUT-FILE' TO WS-ABEND-FILE-NAME
+001460         MOVE WS-CAL-OUT-STATUS TO WS-ABEND-STATUS
+001470         PERFORM 9900-ABEND-BAD-OPEN THRU 9900-ABEND-BAD-OPEN-EXIT
+001480     END-IF.
+001490     OPEN EXTEND AUDIT-LOG.
+001500     IF WS-AUDIT-LOG-STATUS = '35'
+001510         OPEN OUTPUT AUDIT-LOG
+001520     END-IF.
+001530     IF WS-AUDIT-LOG-STATUS NOT = '00'
+001540         MOVE 'AUDIT-LOG' TO WS-ABEND-FILE-NAME
+001550         MOVE WS-AUDIT-LOG-STATUS TO WS-ABEND-STATUS
+001560         PERFORM 9900-ABEND-BAD-OPEN THRU 9900-ABEND-BAD-OPEN-EXIT
+001570     END-IF.
+001580
+001590     READ CTL-FILE
+001600         AT END
+001610             PERFORM 9910-ABEND-EMPTY-CONTROL
+001620                 THRU 9910-ABEND-EMPTY-CONTROL-EXIT
+001630     END-READ.
+001640
+001650     MOVE CTL-YEAR TO WS-CALL-YEAR.
+001660     CALL 'LEAP' USING WS-CALL-YEAR, WS-CALL-LEAP-FLAG.
+001670     PERFORM 2800-WRITE-AUDIT-LOG THRU 2800-WRITE-AUDIT-LOG-EXIT.
+001680
+001690     IF WS-CALL-LEAP-FLAG = 1
+001700         MOVE 366 TO WS-DAYS-IN-YEAR
+001710     ELSE
+001720         MOVE 365 TO WS-DAYS-IN-YEAR
+001730     END-IF.
+001740
+001750     MOVE 1 TO WS-CUR-MM.
+001760     MOVE 1 TO WS-CUR-DD.
+001770 1000-INITIALIZE-EXIT.
+001780     EXIT.
+001790*****************************************************************
+001800*    2000-BUILD-CALENDAR-DAY - EMIT ONE CALENDAR RECORD AND      *
+001810*    ADVANCE WS-CUR-MM/WS-CUR-DD TO THE NEXT DATE                *
+001820*****************************************************************
+001830 2000-BUILD-CALENDAR-DAY.
+001840     MOVE SPACES TO CAL-OUT-REC.
+001850     MOVE CTL-YEAR TO CAL-CCYY-OUT.
+001860     MOVE WS-CUR-MM TO CAL-MM-OUT.
+001870     MOVE WS-CUR-DD TO CAL-DD-OUT.
+001880
+001890     MOVE CTL-YEAR TO WS-CAL-CCYY.
+001900     MOVE WS-CUR-MM TO WS-CAL-MM.
+001910     MOVE WS-CUR-DD TO WS-CAL-DD.
+001920     CALL 'DAYOFWK' USING WS-CAL-DATE-WORK, WS-CALL-DOW.
+001930     MOVE WS-CALL-DOW TO CAL-DOW-OUT.
+001940
+001950     IF WS-CALL-DOW = 1 OR WS-CALL-DOW = 7
+001960         MOVE 'Y' TO CAL-WEEKEND-FLAG
+001970     ELSE
+001980         MOVE 'N' TO CAL-WEEKEND-FLAG
+001990     END-IF.
+002000
+002010     PERFORM 2100-SET-HOLIDAY-FLAG THRU 2100-SET-HOLIDAY-FLAG-EXIT.
+002020
+002030     WRITE CAL-OUT-REC.
+002040
+002050     PERFORM 2200-ADVANCE-DATE THRU 2200-ADVANCE-DATE-EXIT.
+002060 2000-BUILD-CALENDAR-DAY-EXIT.
+002070     EXIT.
+002080*****************************************************************
+002090*    2100-SET-HOLIDAY-FLAG - FIXED-DATE AND FLOATING HOLIDAYS   *
+002100*****************************************************************
+002110 2100-SET-HOLIDAY-FLAG.
+002120     MOVE 'N' TO CAL-HOLIDAY-FLAG.
+002130
+002140     IF WS-CUR-MM = 1 AND WS-CUR-DD = 1
+002150         MOVE 'Y' TO CAL-HOLIDAY-FLAG
+002160     END-IF.
+002170     IF WS-CUR-MM = 7 AND WS-CUR-DD = 4
+002180         MOVE 'Y' TO CAL-HOLIDAY-FLAG
+002190     END-IF.
+002200     IF WS-CUR-MM = 12 AND WS-CUR-DD = 25
+002210         MOVE 'Y' TO CAL-HOLIDAY-FLAG
+002220     END-IF.
+002230
+002240*    MEMORIAL DAY - LAST MONDAY IN MAY
+002250     IF WS-CUR-MM = 5 AND WS-CALL-DOW = 2 AND WS-CUR-DD > 24
+002260         MOVE 'Y' TO CAL-HOLIDAY-FLAG
+002270     END-IF.
+002280*    LABOR DAY - FIRST MONDAY IN SEPTEMBER
+002290     IF WS-CUR-MM = 9 AND WS-CALL-DOW = 2 AND WS-CUR-DD < 8
+002300         MOVE 'Y' TO CAL-HOLIDAY-FLAG
+002310     END-IF.
+002320*    THANKSGIVING - FOURTH THURSDAY IN NOVEMBER
+002330     IF WS-CUR-MM = 11 AND WS-CALL-DOW = 5
+002340             AND WS-CUR-DD > 21 AND WS-CUR-DD < 29
+002350         MOVE 'Y' TO CAL-HOLIDAY-FLAG
+002360     END-IF.
+002370 2100-SET-HOLIDAY-FLAG-EXIT.
+002380     EXIT.
+002390*****************************************************************
+002400*    2200-ADVANCE-DATE - ROLL WS-CUR-MM/WS-CUR-DD FORWARD ONE   *
+002410*    DAY, RESIZING FEBRUARY TO 29 WHEN THE CONTROL YEAR LEAPS   *
+002420*****************************************************************
+002430 2200-ADVANCE-DATE.
+002440     MOVE WS-MONTH-MAX-DAYS(WS-CUR-MM) TO WS-EFFECTIVE-MAX-DAYS.
+002450     IF WS-CUR-MM = 2 AND WS-CALL-LEAP-FLAG = 1
+002460         MOVE 29 TO WS-EFFECTIVE-MAX-DAYS
+002470     END-IF.
+002480
+002490     IF WS-CUR-DD >= WS-EFFECTIVE-MAX-DAYS
+002500         MOVE 1 TO WS-CUR-DD
+002510         ADD 1 TO WS-CUR-MM
+002520     ELSE
+002530         ADD 1 TO WS-CUR-DD
+002540     END-IF.
+002550 2200-ADVANCE-DATE-EXIT.
+002560     EXIT.
+002570*****************************************************************
+002580*    2800-WRITE-AUDIT-LOG - RECORD THE LEAP-YEAR DETERMINATION   *
+002590*    FOR THE CONTROL YEAR WITH A DATE/TIME STAMP FOR SOX         *
+002600*    SIGN-OFF                                                    *
+002610*****************************************************************
+002620 2800-WRITE-AUDIT-LOG.
+002630     MOVE SPACES TO AUDIT-LOG-REC.
+002640     ACCEPT AUDIT-DATE FROM DATE YYYYMMDD.
+002650     ACCEPT AUDIT-TIME FROM TIME.
+002660     MOVE 'HOLCAL' TO AUDIT-PROGRAM.
+002670     MOVE CTL-YEAR TO AUDIT-YEAR.
+002680     IF WS-CALL-LEAP-FLAG = 1
+002690         MOVE 'Y' TO AUDIT-RESULT
+002700     ELSE
+002710         MOVE 'N' TO AUDIT-RESULT
+002720     END-IF.
+002730     MOVE 'CALENDAR BUILD - FEB SIZING' TO AUDIT-RULE-BRANCH.
+002740     WRITE AUDIT-LOG-REC.
+002750 2800-WRITE-AUDIT-LOG-EXIT.
+002760     EXIT.
+002770*****************************************************************
+002780*    9000-TERMINATE                                             *
+002790*****************************************************************
+002800 9000-TERMINATE.
+002810     CLOSE CTL-FILE.
+002820     CLOSE CAL-OUT-FILE.
+002830     CLOSE AUDIT-LOG.
+002840 9000-TERMINATE-EXIT.
+002850     EXIT.
+002860*****************************************************************
+002870*    9900-ABEND-BAD-OPEN - A FILE DID NOT OPEN CLEANLY.  DISPLAY *
+002880*    WHICH ONE AND ITS FILE STATUS AND STOP THE RUN WITH A       *
+002890*    NON-ZERO RETURN CODE INSTEAD OF CONTINUING ON A FILE THAT   *
+002900*    WAS NEVER ACTUALLY OPENED                                   *
+002910*****************************************************************
+002920 9900-ABEND-BAD-OPEN.
+002930     DISPLAY 'HOLCAL - OPEN FAILED FOR ' WS-ABEND-FILE-NAME
+002940         ' - FILE STATUS ' WS-ABEND-STATUS.
+002950     MOVE 16 TO RETURN-CODE.
+002960     STOP RUN.
+002970 9900-ABEND-BAD-OPEN-EXIT.
+002980     EXIT.
+002990*****************************************************************
+003000*    9910-ABEND-EMPTY-CONTROL - HOLCTL HAD NO CONTROL RECORD.     *
+003010*    PRIOR VERSIONS SILENTLY DEFAULTED CTL-YEAR TO 1900 AND BUILT *
+003020*    A REAL-LOOKING CALENDAR FOR IT - STOP THE RUN INSTEAD        *
+003030*****************************************************************
+003040 9910-ABEND-EMPTY-CONTROL.
+003050     DISPLAY 'HOLCAL - HOLCTL CONTROL RECORD MISSING OR EMPTY'.
+003060     MOVE 20 TO RETURN-CODE.
+003070     STOP RUN.
+003080 9910-ABEND-EMPTY-CONTROL-EXIT.
+003090     EXIT.
