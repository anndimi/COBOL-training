@@ -1,23 +1,55 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. LEAP.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WS-YEAR PIC 9(4).
-       01 WS-RESULT PIC 9 VALUE 0.
-       PROCEDURE DIVISION.
-       LEAP.
-         IF FUNCTION MOD(WS-YEAR, 4) = 0
-            MOVE 1 TO WS-RESULT
-         END-IF.
-      
-         IF FUNCTION MOD(WS-YEAR, 100) = 0 
-            MOVE 0 TO WS-RESULT
-         END-IF.
-      
-         IF FUNCTION MOD(WS-YEAR, 400) = 0
-            MOVE 1 TO WS-RESULT
-         END-IF.
-      
-       LEAP-EXIT.
-         EXIT.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    LEAP.
+000030 AUTHOR.        J MCALLISTER.
+000040 INSTALLATION.  DEPRECIATION AND ACCRUAL SYSTEMS.
+000050 DATE-WRITTEN.  2024-01-09.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080* MODIFICATION HISTORY
+000090*-----------------------------------------------------------
+000100* 2024-01-09  JKM  INITIAL VERSION - WS-YEAR/WS-RESULT PROOF
+000110*                  OF CONCEPT, NOT CALLABLE.
+000120* 2026-08-08  JKM  CONVERTED TO A CALLABLE SUBROUTINE WITH A
+000130*                  LINKAGE SECTION SO OTHER BATCH JOBS CAN
+000140*                  CALL 'LEAP' USING LS-YEAR, LS-LEAP-FLAG
+000150*                  INSTEAD OF RE-CODING THE MOD(4)/MOD(100)/
+000160*                  MOD(400) RULE INLINE.
+000170*****************************************************************
+000180 ENVIRONMENT DIVISION.
+000190 CONFIGURATION SECTION.
+000200 SOURCE-COMPUTER.   IBM-370.
+000210 OBJECT-COMPUTER.   IBM-370.
+000220 DATA DIVISION.
+000230 WORKING-STORAGE SECTION.
+000240*****************************************************************
+000250* NO WORKING STORAGE OF ITS OWN IS NEEDED - THE YEAR COMES IN
+000260* AND THE FLAG GOES BACK OUT THROUGH THE LINKAGE SECTION BELOW.
+000270*****************************************************************
+000280 LINKAGE SECTION.
+000290 01  LS-YEAR                  PIC 9(04).
+000300 01  LS-LEAP-FLAG             PIC 9(01).
+000310 PROCEDURE DIVISION USING LS-YEAR, LS-LEAP-FLAG.
+000320*****************************************************************
+000330*                                                               *
+000340*    0000-LEAP                                                 *
+000350*    APPLY THE GREGORIAN LEAP YEAR RULE TO LS-YEAR AND RETURN   *
+000360*    THE RESULT IN LS-LEAP-FLAG (1 = LEAP YEAR, 0 = NOT).       *
+000370*                                                               *
+000380*****************************************************************
+000390 0000-LEAP.
+000400     MOVE 0 TO LS-LEAP-FLAG.
+000410
+000420     IF FUNCTION MOD(LS-YEAR, 4) = 0
+000430         MOVE 1 TO LS-LEAP-FLAG
+000440     END-IF.
+000450
+000460     IF FUNCTION MOD(LS-YEAR, 100) = 0
+000470         MOVE 0 TO LS-LEAP-FLAG
+000480     END-IF.
+000490
+000500     IF FUNCTION MOD(LS-YEAR, 400) = 0
+000510         MOVE 1 TO LS-LEAP-FLAG
+000520     END-IF.
+000530
+000540 0000-LEAP-EXIT.
+000550     GOBACK.
