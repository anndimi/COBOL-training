@@ -0,0 +1,229 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    ISOWEEK.
+000030 AUTHOR.        J MCALLISTER.
+000040 INSTALLATION.  DEPRECIATION AND ACCRUAL SYSTEMS.
+000050 DATE-WRITTEN.  2026-08-08.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080* MODIFICATION HISTORY
+000090*-----------------------------------------------------------
+000100* 2026-08-08  JKM  INITIAL VERSION.  CALLABLE ORDINAL-DAY-OF-
+000110*                  YEAR AND ISO-8601 WEEK-NUMBER CALCULATOR,
+000120*                  FACTORED OUT SO REPORTS THAT NEED "DAY N OF
+000130*                  THE YEAR" OR "WEEK N" NO LONGER HAND-ROLL A
+000140*                  HARD-CODED 365-DAY YEAR AND MISS FEBRUARY 29.
+000150*                  USES LEAP FOR THE DAY-OF-YEAR ADJUSTMENT AND
+000160*                  DAYOFWK FOR THE WEEKDAY INPUTS THE ISO WEEK
+000170*                  RULE NEEDS.
+000180* 2026-08-08  JKM  WS-JAN1-DATE NOW COMES FROM COPY CALDATE
+000190*                  INSTEAD OF A HAND-ROLLED CCYY/MM/DD GROUP, SO
+000200*                  IT STAYS IN STEP WITH THE SHARED LAYOUT.
+000210* 2026-08-09  JKM  ADDED AUDIT-LOG.  BOTH CALLS TO LEAP (THE
+000220*                  INPUT DATE'S DAY-OF-YEAR ADJUSTMENT AND THE
+000230*                  52-VS-53-WEEK DETERMINATION FOR WHICHEVER
+000240*                  YEAR 3000-WEEKS-IN-YEAR IS ASKED ABOUT) ARE
+000250*                  NOW LOGGED THE SAME WAY YEARCHK/DAYCNT LOG
+000260*                  THEIRS, FOR SOX SIGN-OFF.
+000261* 2026-08-09  JKM  ADDED LS-RETURN-CODE.  9900-ABEND-BAD-OPEN NO
+000262*                  LONGER DOES STOP RUN - ISOWEEK IS A CALLED
+000263*                  SUBPROGRAM, AND STOPPING THE RUN UNIT OUT FROM
+000264*                  UNDER WHATEVER BATCH JOB CALLED IT ON A SHARED
+000265*                  AUDIT-LOG OPEN FAILURE GAVE THE CALLER NO
+000266*                  CHANCE TO TRAP THE CONDITION OR CLOSE ITS OWN
+000267*                  FILES.  IT NOW SETS LS-AUDIT-LOG-OPEN-FAILED
+000268*                  AND GOBACKS TO THE CALLER INSTEAD.
+000270*****************************************************************
+000280 ENVIRONMENT DIVISION.
+000290 CONFIGURATION SECTION.
+000300 SOURCE-COMPUTER.   IBM-370.
+000310 OBJECT-COMPUTER.   IBM-370.
+000320 INPUT-OUTPUT SECTION.
+000330 FILE-CONTROL.
+000340     SELECT AUDIT-LOG ASSIGN TO AUDITLOG
+000350         ORGANIZATION IS LINE SEQUENTIAL
+000360         FILE STATUS IS WS-AUDIT-LOG-STATUS.
+000370 DATA DIVISION.
+000380 FILE SECTION.
+000390 FD  AUDIT-LOG
+000400     RECORDING MODE IS F.
+000410     COPY AUDITLOG.
+000420 WORKING-STORAGE SECTION.
+000430 77  WS-AUDIT-LOG-STATUS       PIC X(02)  VALUE SPACES.
+000440 77  WS-AUDIT-LOG-SWITCH       PIC X(01)  VALUE 'N'.
+000450     88  WS-AUDIT-LOG-IS-OPEN             VALUE 'Y'.
+000460 77  WS-ABEND-FILE-NAME        PIC X(15)  VALUE SPACES.
+000470 77  WS-ABEND-STATUS           PIC X(02)  VALUE SPACES.
+000480 01  WS-CUM-DAYS-TABLE.
+000490     05  FILLER                PIC 9(03)  VALUE 000.
+000500     05  FILLER                PIC 9(03)  VALUE 031.
+000510     05  FILLER                PIC 9(03)  VALUE 059.
+000520     05  FILLER                PIC 9(03)  VALUE 090.
+000530     05  FILLER                PIC 9(03)  VALUE 120.
+000540     05  FILLER                PIC 9(03)  VALUE 151.
+000550     05  FILLER                PIC 9(03)  VALUE 181.
+000560     05  FILLER                PIC 9(03)  VALUE 212.
+000570     05  FILLER                PIC 9(03)  VALUE 243.
+000580     05  FILLER                PIC 9(03)  VALUE 273.
+000590     05  FILLER                PIC 9(03)  VALUE 304.
+000600     05  FILLER                PIC 9(03)  VALUE 334.
+000610 01  WS-CUM-DAYS-REDEF REDEFINES WS-CUM-DAYS-TABLE.
+000620     05  WS-CUM-DAYS           PIC 9(03)  OCCURS 12 TIMES.
+000630 01  WS-LEAP-CALL-AREA.
+000640     05  WS-CALL-YEAR          PIC 9(04).
+000650     05  WS-CALL-LEAP-FLAG     PIC 9(01).
+000660 01  WS-DOW-RAW                PIC 9(01).
+000670 01  WS-ISO-DOW                PIC 9(01).
+000680 01  WS-PROV-WEEK              PIC S9(03) COMP.
+000690 01  WS-WIY-YEAR               PIC 9(04).
+000700 01  WS-WIY-RESULT             PIC 9(02).
+000710 01  WS-PRIOR-YEAR             PIC 9(04).
+000720     COPY CALDATE REPLACING ==CALDATE-DATE== BY ==WS-JAN1-DATE==
+000730                            ==CALDATE-CCYY== BY ==WS-JAN1-CCYY==
+000740                            ==CALDATE-MM==   BY ==WS-JAN1-MM==
+000750                            ==CALDATE-DD==   BY ==WS-JAN1-DD==.
+000760 LINKAGE SECTION.
+000770     COPY CALDATE.
+000780 01  LS-DAY-OF-YEAR            PIC 9(03).
+000790 01  LS-ISO-WEEK-NUM           PIC 9(02).
+000800 01  LS-ISO-YEAR               PIC 9(04).
+000805 01  LS-RETURN-CODE            PIC 9(02).
+000806     88  LS-ISOWEEK-IS-VALID            VALUE 00.
+000807     88  LS-AUDIT-LOG-OPEN-FAILED       VALUE 90.
+000810 PROCEDURE DIVISION USING CALDATE-DATE, LS-DAY-OF-YEAR,
+000820     LS-ISO-WEEK-NUM, LS-ISO-YEAR, LS-RETURN-CODE.
+000830*****************************************************************
+000840*                                                               *
+000850*    0000-ISOWEEK                                                *
+000860*    LS-DAY-OF-YEAR   = ORDINAL DAY (001-365/366) OF CALDATE-DATE*
+000870*    LS-ISO-YEAR,                                                *
+000880*    LS-ISO-WEEK-NUM  = ISO-8601 WEEK-NUMBERING YEAR AND WEEK,   *
+000890*                       WHICH CAN DIFFER FROM CALDATE-CCYY FOR   *
+000900*                       DATES IN THE FIRST OR LAST DAYS OF THE   *
+000910*                       CALENDAR YEAR                            *
+000915*    LS-RETURN-CODE   = 00 VALID, 90 = AUDIT-LOG DID NOT OPEN    *
+000920*                                                               *
+000930*****************************************************************
+000940 0000-ISOWEEK.
+000945     SET LS-ISOWEEK-IS-VALID TO TRUE.
+000950     COMPUTE LS-DAY-OF-YEAR =
+000960         WS-CUM-DAYS(CALDATE-MM) + CALDATE-DD.
+000970     MOVE CALDATE-CCYY TO WS-CALL-YEAR.
+000980     CALL 'LEAP' USING WS-CALL-YEAR, WS-CALL-LEAP-FLAG.
+000990     PERFORM 2800-WRITE-AUDIT-LOG
+001000         THRU 2800-WRITE-AUDIT-LOG-EXIT.
+001010     IF WS-CALL-LEAP-FLAG = 1 AND CALDATE-MM > 2
+001020         ADD 1 TO LS-DAY-OF-YEAR
+001030     END-IF.
+001040
+001050     CALL 'DAYOFWK' USING CALDATE-DATE, WS-DOW-RAW.
+001060     PERFORM 4000-CONVERT-TO-ISO-DOW
+001070         THRU 4000-CONVERT-TO-ISO-DOW-EXIT.
+001080
+001090     COMPUTE WS-PROV-WEEK =
+001100         (LS-DAY-OF-YEAR - WS-ISO-DOW + 10) / 7.
+001110
+001120     IF WS-PROV-WEEK < 1
+001130         COMPUTE WS-PRIOR-YEAR = CALDATE-CCYY - 1
+001140         MOVE WS-PRIOR-YEAR TO WS-WIY-YEAR
+001150         PERFORM 3000-WEEKS-IN-YEAR THRU 3000-WEEKS-IN-YEAR-EXIT
+001160         MOVE WS-PRIOR-YEAR TO LS-ISO-YEAR
+001170         MOVE WS-WIY-RESULT TO LS-ISO-WEEK-NUM
+001180     ELSE
+001190         MOVE CALDATE-CCYY TO WS-WIY-YEAR
+001200         PERFORM 3000-WEEKS-IN-YEAR THRU 3000-WEEKS-IN-YEAR-EXIT
+001210         IF WS-PROV-WEEK > WS-WIY-RESULT
+001220             COMPUTE LS-ISO-YEAR = CALDATE-CCYY + 1
+001230             MOVE 1 TO LS-ISO-WEEK-NUM
+001240         ELSE
+001250             MOVE CALDATE-CCYY TO LS-ISO-YEAR
+001260             MOVE WS-PROV-WEEK TO LS-ISO-WEEK-NUM
+001270         END-IF
+001280     END-IF.
+001290 0000-ISOWEEK-EXIT.
+001300     GOBACK.
+001310*****************************************************************
+001320*    2800-WRITE-AUDIT-LOG - RECORD A LEAP-YEAR DETERMINATION     *
+001330*    WITH A DATE/TIME STAMP FOR SOX SIGN-OFF.  WS-CALL-YEAR AND  *
+001340*    WS-CALL-LEAP-FLAG MUST ALREADY HOLD THE DETERMINATION TO    *
+001350*    BE LOGGED WHEN THIS PARAGRAPH IS PERFORMED                  *
+001360*****************************************************************
+001370 2800-WRITE-AUDIT-LOG.
+001380     IF NOT WS-AUDIT-LOG-IS-OPEN
+001390         OPEN EXTEND AUDIT-LOG
+001400         IF WS-AUDIT-LOG-STATUS = '35'
+001410             OPEN OUTPUT AUDIT-LOG
+001420         END-IF
+001430         IF WS-AUDIT-LOG-STATUS NOT = '00'
+001440             MOVE 'AUDIT-LOG' TO WS-ABEND-FILE-NAME
+001450             MOVE WS-AUDIT-LOG-STATUS TO WS-ABEND-STATUS
+001460             PERFORM 9900-ABEND-BAD-OPEN
+001470                 THRU 9900-ABEND-BAD-OPEN-EXIT
+001480         END-IF
+001490         SET WS-AUDIT-LOG-IS-OPEN TO TRUE
+001500     END-IF.
+001510     MOVE SPACES TO AUDIT-LOG-REC.
+001520     ACCEPT AUDIT-DATE FROM DATE YYYYMMDD.
+001530     ACCEPT AUDIT-TIME FROM TIME.
+001540     MOVE 'ISOWEEK' TO AUDIT-PROGRAM.
+001550     MOVE WS-CALL-YEAR TO AUDIT-YEAR.
+001560     IF WS-CALL-LEAP-FLAG = 1
+001570         MOVE 'Y' TO AUDIT-RESULT
+001580     ELSE
+001590         MOVE 'N' TO AUDIT-RESULT
+001600     END-IF.
+001610     MOVE 'DAY-OF-YEAR / WEEK-NUM CALC' TO AUDIT-RULE-BRANCH.
+001620     WRITE AUDIT-LOG-REC.
+001630 2800-WRITE-AUDIT-LOG-EXIT.
+001640     EXIT.
+001650*****************************************************************
+001660*    3000-WEEKS-IN-YEAR - 52, OR 53 WHEN JANUARY 1ST OF          *
+001670*    WS-WIY-YEAR IS A THURSDAY, OR THE YEAR IS A LEAP YEAR AND   *
+001680*    JANUARY 1ST IS A WEDNESDAY                                  *
+001690*****************************************************************
+001700 3000-WEEKS-IN-YEAR.
+001710     MOVE WS-WIY-YEAR TO WS-JAN1-CCYY.
+001720     MOVE 1 TO WS-JAN1-MM.
+001730     MOVE 1 TO WS-JAN1-DD.
+001740     CALL 'DAYOFWK' USING WS-JAN1-DATE, WS-DOW-RAW.
+001750     PERFORM 4000-CONVERT-TO-ISO-DOW
+001760         THRU 4000-CONVERT-TO-ISO-DOW-EXIT.
+001770     MOVE WS-WIY-YEAR TO WS-CALL-YEAR.
+001780     CALL 'LEAP' USING WS-CALL-YEAR, WS-CALL-LEAP-FLAG.
+001790     PERFORM 2800-WRITE-AUDIT-LOG
+001800         THRU 2800-WRITE-AUDIT-LOG-EXIT.
+001810
+001820     MOVE 52 TO WS-WIY-RESULT.
+001830     IF WS-ISO-DOW = 4
+001840         MOVE 53 TO WS-WIY-RESULT
+001850     ELSE
+001860         IF WS-CALL-LEAP-FLAG = 1 AND WS-ISO-DOW = 3
+001870             MOVE 53 TO WS-WIY-RESULT
+001880         END-IF
+001890     END-IF.
+001900 3000-WEEKS-IN-YEAR-EXIT.
+001910     EXIT.
+001920*****************************************************************
+001930*    4000-CONVERT-TO-ISO-DOW - WS-DOW-RAW FROM DAYOFWK IS        *
+001940*    1=SUNDAY THRU 7=SATURDAY; ISO-8601 WANTS 1=MONDAY THRU      *
+001950*    7=SUNDAY                                                    *
+001960*****************************************************************
+001970 4000-CONVERT-TO-ISO-DOW.
+001980     COMPUTE WS-ISO-DOW = FUNCTION MOD(WS-DOW-RAW + 5, 7) + 1.
+001990 4000-CONVERT-TO-ISO-DOW-EXIT.
+002000     EXIT.
+002010*****************************************************************
+002020*    9900-ABEND-BAD-OPEN - A FILE DID NOT OPEN CLEANLY.  DISPLAY *
+002030*    WHICH ONE AND ITS FILE STATUS AND RETURN TO THE CALLER WITH *
+002040*    LS-AUDIT-LOG-OPEN-FAILED SET INSTEAD OF CONTINUING ON A     *
+002045*    FILE THAT WAS NEVER ACTUALLY OPENED.  ISOWEEK IS A CALLED   *
+002050*    SUBPROGRAM, SO IT MUST NOT STOP RUN OUT FROM UNDER ITS      *
+002055*    CALLER.                                                    *
+002060*****************************************************************
+002070 9900-ABEND-BAD-OPEN.
+002080     DISPLAY 'ISOWEEK - OPEN FAILED FOR ' WS-ABEND-FILE-NAME
+002090         ' - FILE STATUS ' WS-ABEND-STATUS.
+002095     SET LS-AUDIT-LOG-OPEN-FAILED TO TRUE.
+002100     MOVE 0 TO LS-DAY-OF-YEAR LS-ISO-WEEK-NUM LS-ISO-YEAR.
+002110     GOBACK.
+002120 9900-ABEND-BAD-OPEN-EXIT.
+002130     EXIT.
