@@ -0,0 +1,164 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    DATEVAL.
+000030 AUTHOR.        J MCALLISTER.
+000040 INSTALLATION.  DEPRECIATION AND ACCRUAL SYSTEMS.
+000050 DATE-WRITTEN.  2026-08-08.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080* MODIFICATION HISTORY
+000090*-----------------------------------------------------------
+000100* 2026-08-08  JKM  INITIAL VERSION.  CALLABLE DATE VALIDATOR -
+000110*                  CHECKS CCYY/MM/DD IS A LEGAL GREGORIAN DATE,
+000120*                  USING LEAP TO RESOLVE FEBRUARY'S 28 VS 29
+000130*                  DAYS, SO INTAKE JOBS CAN REJECT BAD DATES
+000140*                  (E.G. A FEB 29 ON A NON-LEAP YEAR) BEFORE
+000150*                  THEY REACH DOWNSTREAM REPORTING.
+000160* 2026-08-08  JKM  RESTRUCTURED 0000-DATEVAL TO DROP ITS GO TO
+000170*                  IN FAVOR OF NESTED IF/ELSE.
+000180* 2026-08-08  JKM  ADDED AUDIT-LOG.  EVERY CALL TO LEAP IS NOW
+000190*                  LOGGED THE SAME WAY YEARCHK/DAYCNT LOG THEIRS,
+000200*                  SINCE DATE VALIDATION FEEDS THE SAME INTAKE
+000210*                  JOBS THOSE SOX WALKTHROUGHS COVER.  LS-RETURN-
+000220*                  CODE IS NOW SET VIA ITS 88-LEVELS INSTEAD OF
+000230*                  PLAIN MOVE, SO THE CONDITION-NAMES DECLARED
+000240*                  BELOW ARE ACTUALLY USED.
+000241* 2026-08-09  JKM  9900-ABEND-BAD-OPEN NO LONGER DOES STOP RUN -
+000242*                  DATEVAL IS A CALLED SUBPROGRAM, AND STOPPING
+000243*                  THE RUN UNIT OUT FROM UNDER WHATEVER BATCH JOB
+000244*                  CALLED IT ON A SHARED AUDIT-LOG OPEN FAILURE
+000245*                  GAVE THE CALLER NO CHANCE TO TRAP THE CONDITION
+000246*                  OR CLOSE ITS OWN FILES.  IT NOW SETS THE NEW
+000247*                  LS-AUDIT-LOG-OPEN-FAILED CONDITION AND GOBACKS
+000248*                  TO THE CALLER INSTEAD, THE SAME WAY OTHER
+000249*                  VALIDATION OUTCOMES ARE SIGNALLED HERE.
+000250*****************************************************************
+000260 ENVIRONMENT DIVISION.
+000270 CONFIGURATION SECTION.
+000280 SOURCE-COMPUTER.   IBM-370.
+000290 OBJECT-COMPUTER.   IBM-370.
+000300 INPUT-OUTPUT SECTION.
+000310 FILE-CONTROL.
+000320     SELECT AUDIT-LOG ASSIGN TO AUDITLOG
+000330         ORGANIZATION IS LINE SEQUENTIAL
+000340         FILE STATUS IS WS-AUDIT-LOG-STATUS.
+000350 DATA DIVISION.
+000360 FILE SECTION.
+000370 FD  AUDIT-LOG
+000380     RECORDING MODE IS F.
+000390     COPY AUDITLOG.
+000400 WORKING-STORAGE SECTION.
+000410 77  WS-AUDIT-LOG-STATUS       PIC X(02)  VALUE SPACES.
+000420 77  WS-AUDIT-LOG-SWITCH       PIC X(01)  VALUE 'N'.
+000430     88  WS-AUDIT-LOG-IS-OPEN             VALUE 'Y'.
+000440 77  WS-ABEND-FILE-NAME        PIC X(15)  VALUE SPACES.
+000450 77  WS-ABEND-STATUS           PIC X(02)  VALUE SPACES.
+000460 01  WS-LEAP-CALL-AREA.
+000470     05  WS-CALL-YEAR          PIC 9(04).
+000480     05  WS-CALL-LEAP-FLAG     PIC 9(01).
+000490 01  WS-EFFECTIVE-MAX-DAYS     PIC 9(02).
+000500 01  WS-MONTH-DAYS-TABLE.
+000510     05  FILLER                PIC 9(02)  VALUE 31.
+000520     05  FILLER                PIC 9(02)  VALUE 28.
+000530     05  FILLER                PIC 9(02)  VALUE 31.
+000540     05  FILLER                PIC 9(02)  VALUE 30.
+000550     05  FILLER                PIC 9(02)  VALUE 31.
+000560     05  FILLER                PIC 9(02)  VALUE 30.
+000570     05  FILLER                PIC 9(02)  VALUE 31.
+000580     05  FILLER                PIC 9(02)  VALUE 31.
+000590     05  FILLER                PIC 9(02)  VALUE 30.
+000600     05  FILLER                PIC 9(02)  VALUE 31.
+000610     05  FILLER                PIC 9(02)  VALUE 30.
+000620     05  FILLER                PIC 9(02)  VALUE 31.
+000630 01  WS-MONTH-DAYS-R REDEFINES WS-MONTH-DAYS-TABLE.
+000640     05  WS-MONTH-MAX-DAYS     PIC 9(02)  OCCURS 12 TIMES.
+000650 LINKAGE SECTION.
+000660     COPY CALDATE.
+000670 01  LS-RETURN-CODE            PIC 9(02).
+000680     88  LS-DATE-IS-VALID               VALUE 00.
+000690     88  LS-MONTH-OUT-OF-RANGE          VALUE 10.
+000700     88  LS-DAY-OUT-OF-RANGE            VALUE 20.
+000705     88  LS-AUDIT-LOG-OPEN-FAILED       VALUE 90.
+000710 PROCEDURE DIVISION USING CALDATE-DATE, LS-RETURN-CODE.
+000720*****************************************************************
+000730*                                                               *
+000740*    0000-DATEVAL                                               *
+000750*    VALIDATE CALDATE-DATE (CCYY/MM/DD) AS A LEGAL GREGORIAN     *
+000760*    CALENDAR DATE AND RETURN LS-RETURN-CODE:                   *
+000770*        00 = VALID                                             *
+000780*        10 = MONTH OUT OF RANGE (NOT 01-12)                    *
+000790*        20 = DAY OUT OF RANGE FOR THE GIVEN MONTH/YEAR         *
+000795*        90 = AUDIT-LOG DID NOT OPEN - NO VALIDATION PERFORMED  *
+000800*                                                               *
+000810*****************************************************************
+000820 0000-DATEVAL.
+000830     SET LS-DATE-IS-VALID TO TRUE.
+000840
+000850     IF CALDATE-MM < 1 OR CALDATE-MM > 12
+000860         SET LS-MONTH-OUT-OF-RANGE TO TRUE
+000870     ELSE
+000880         MOVE CALDATE-CCYY TO WS-CALL-YEAR
+000890         CALL 'LEAP' USING WS-CALL-YEAR, WS-CALL-LEAP-FLAG
+000895         PERFORM 2800-WRITE-AUDIT-LOG
+000900             THRU 2800-WRITE-AUDIT-LOG-EXIT
+000910
+000920         MOVE WS-MONTH-MAX-DAYS(CALDATE-MM)
+000930             TO WS-EFFECTIVE-MAX-DAYS
+000940         IF CALDATE-MM = 2 AND WS-CALL-LEAP-FLAG = 1
+000950             MOVE 29 TO WS-EFFECTIVE-MAX-DAYS
+000960         END-IF
+000970
+000980         IF CALDATE-DD < 1 OR CALDATE-DD > WS-EFFECTIVE-MAX-DAYS
+000990             SET LS-DAY-OUT-OF-RANGE TO TRUE
+001000         END-IF
+001010     END-IF.
+001020
+001030 0000-DATEVAL-EXIT.
+001040     GOBACK.
+001050*****************************************************************
+001060*    2800-WRITE-AUDIT-LOG - RECORD EVERY LEAP-YEAR DETERMINATION *
+001070*    MADE DURING DATE VALIDATION WITH A DATE/TIME STAMP FOR SOX  *
+001080*    SIGN-OFF                                                    *
+001090*****************************************************************
+001100 2800-WRITE-AUDIT-LOG.
+001110     IF NOT WS-AUDIT-LOG-IS-OPEN
+001120         OPEN EXTEND AUDIT-LOG
+001130         IF WS-AUDIT-LOG-STATUS = '35'
+001140             OPEN OUTPUT AUDIT-LOG
+001150         END-IF
+001160         IF WS-AUDIT-LOG-STATUS NOT = '00'
+001170             MOVE 'AUDIT-LOG' TO WS-ABEND-FILE-NAME
+001180             MOVE WS-AUDIT-LOG-STATUS TO WS-ABEND-STATUS
+001190             PERFORM 9900-ABEND-BAD-OPEN
+001200                 THRU 9900-ABEND-BAD-OPEN-EXIT
+001210         END-IF
+001220         SET WS-AUDIT-LOG-IS-OPEN TO TRUE
+001230     END-IF.
+001240     MOVE SPACES TO AUDIT-LOG-REC.
+001250     ACCEPT AUDIT-DATE FROM DATE YYYYMMDD.
+001260     ACCEPT AUDIT-TIME FROM TIME.
+001270     MOVE 'DATEVAL' TO AUDIT-PROGRAM.
+001280     MOVE CALDATE-CCYY TO AUDIT-YEAR.
+001290     IF WS-CALL-LEAP-FLAG = 1
+001300         MOVE 'Y' TO AUDIT-RESULT
+001310     ELSE
+001320         MOVE 'N' TO AUDIT-RESULT
+001330     END-IF.
+001340     MOVE 'DATE VALIDATION - FEB SIZING' TO AUDIT-RULE-BRANCH.
+001350     WRITE AUDIT-LOG-REC.
+001360 2800-WRITE-AUDIT-LOG-EXIT.
+001370     EXIT.
+001380*****************************************************************
+001390*    9900-ABEND-BAD-OPEN - A FILE DID NOT OPEN CLEANLY.  DISPLAY *
+001400*    WHICH ONE AND ITS FILE STATUS AND RETURN TO THE CALLER WITH *
+001410*    LS-AUDIT-LOG-OPEN-FAILED SET INSTEAD OF CONTINUING ON A     *
+001420*    FILE THAT WAS NEVER ACTUALLY OPENED.  DATEVAL IS A CALLED   *
+001425*    SUBPROGRAM, SO IT MUST NOT STOP RUN OUT FROM UNDER ITS      *
+001426*    CALLER.                                                    *
+001430*****************************************************************
+001440 9900-ABEND-BAD-OPEN.
+001450     DISPLAY 'DATEVAL - OPEN FAILED FOR ' WS-ABEND-FILE-NAME
+001460         ' - FILE STATUS ' WS-ABEND-STATUS.
+001470     SET LS-AUDIT-LOG-OPEN-FAILED TO TRUE.
+001480     GOBACK.
+001490 9900-ABEND-BAD-OPEN-EXIT.
+001500     EXIT.
