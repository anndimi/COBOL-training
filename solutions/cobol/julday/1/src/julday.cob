@@ -0,0 +1,61 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    JULDAY.
+000030 AUTHOR.        J MCALLISTER.
+000040 INSTALLATION.  DEPRECIATION AND ACCRUAL SYSTEMS.
+000050 DATE-WRITTEN.  2026-08-08.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080* MODIFICATION HISTORY
+000090*-----------------------------------------------------------
+000100* 2026-08-08  JKM  INITIAL VERSION.  CALLABLE GREGORIAN DATE TO
+000110*                  JULIAN DAY NUMBER CONVERTER (FLIEGEL AND VAN
+000120*                  FLANDERN ALGORITHM), FACTORED OUT SO DAYCNT
+000130*                  AND ANY OTHER PROGRAM THAT NEEDS AN ABSOLUTE
+000140*                  DAY COUNT BETWEEN TWO DATES CAN SHARE ONE
+000150*                  IMPLEMENTATION INSTEAD OF HAND-ROLLING MONTH
+000160*                  ARITHMETIC.
+000170*****************************************************************
+000180 ENVIRONMENT DIVISION.
+000190 CONFIGURATION SECTION.
+000200 SOURCE-COMPUTER.   IBM-370.
+000210 OBJECT-COMPUTER.   IBM-370.
+000220 DATA DIVISION.
+000230 WORKING-STORAGE SECTION.
+000240 01  WS-JULDAY-WORK.
+000250     05  WS-JD-Y               PIC S9(08)  COMP.
+000260     05  WS-JD-M               PIC S9(08)  COMP.
+000270     05  WS-JD-D               PIC S9(08)  COMP.
+000280     05  WS-JD-A               PIC S9(08)  COMP.
+000290     05  WS-JD-T1              PIC S9(08)  COMP.
+000300     05  WS-JD-T2              PIC S9(08)  COMP.
+000310     05  WS-JD-T3              PIC S9(08)  COMP.
+000320     05  WS-JD-T3A             PIC S9(08)  COMP.
+000330 LINKAGE SECTION.
+000340     COPY CALDATE.
+000350 01  LS-JULIAN-NUM             PIC 9(08).
+000360 PROCEDURE DIVISION USING CALDATE-DATE, LS-JULIAN-NUM.
+000370*****************************************************************
+000380*                                                               *
+000390*    0000-JULDAY                                                *
+000400*    CONVERT CALDATE-DATE (CCYY/MM/DD) TO AN ASTRONOMICAL       *
+000410*    JULIAN DAY NUMBER IN LS-JULIAN-NUM, SO THE CALLER CAN GET  *
+000420*    AN ACTUAL DAY COUNT BETWEEN ANY TWO DATES BY SUBTRACTION.  *
+000430*                                                               *
+000440*****************************************************************
+000450 0000-JULDAY.
+000460     MOVE CALDATE-CCYY TO WS-JD-Y.
+000470     MOVE CALDATE-MM TO WS-JD-M.
+000480     MOVE CALDATE-DD TO WS-JD-D.
+000490
+000500     COMPUTE WS-JD-A = (WS-JD-M - 14) / 12.
+000510     COMPUTE WS-JD-T1 = (1461 * (WS-JD-Y + 4800 + WS-JD-A)) / 4.
+000520     COMPUTE WS-JD-T2 =
+000530         (367 * (WS-JD-M - 2 - (12 * WS-JD-A))) / 12.
+000540     COMPUTE WS-JD-T3A = (WS-JD-Y + 4900 + WS-JD-A) / 100.
+000550     COMPUTE WS-JD-T3 = (3 * WS-JD-T3A) / 4.
+000560
+000570     COMPUTE LS-JULIAN-NUM =
+000580         WS-JD-T1 + WS-JD-T2 - WS-JD-T3 + WS-JD-D - 32075.
+000590
+000600 0000-JULDAY-EXIT.
+000610     GOBACK.
