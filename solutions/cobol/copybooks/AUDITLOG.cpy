@@ -0,0 +1,30 @@
+000010*****************************************************************
+000020* AUDITLOG.CPY
+000030*-----------------------------------------------------------
+000040* COMMON AUDIT-LOG RECORD LAYOUT FOR SOX SIGN-OFF ON LEAP-YEAR
+000050* DETERMINATIONS.  SHARED BY EVERY PROGRAM THAT APPENDS TO THE
+000060* AUDIT-LOG DATASET (YEARCHK, DAYCNT, DATEVAL, HOLCAL, LEAPHIST,
+000070* ISOWEEK) SO THE RECORD SHAPE STAYS IN STEP ACROSS CALLERS.
+000080*
+000090* MODIFICATION HISTORY
+000100*-----------------------------------------------------------
+000110* 2026-08-08  JKM  INITIAL VERSION, FACTORED OUT OF YEARCHK WHEN
+000120*                  DAYCNT NEEDED THE SAME AUDIT TRAIL FOR ITS
+000130*                  ACCRUAL DAY-COUNT-FRACTION DETERMINATIONS.
+000140* 2026-08-09  JKM  DATEVAL, HOLCAL, LEAPHIST, AND ISOWEEK NOW
+000150*                  ALSO WRITE AUDIT-LOG ENTRIES; UPDATED CALLER
+000160*                  LIST ABOVE.
+000170*****************************************************************
+000150 01  AUDIT-LOG-REC.
+000160     05  AUDIT-DATE            PIC 9(08).
+000170     05  FILLER                PIC X(01)  VALUE SPACE.
+000180     05  AUDIT-TIME            PIC 9(08).
+000190     05  FILLER                PIC X(01)  VALUE SPACE.
+000200     05  AUDIT-PROGRAM         PIC X(08).
+000210     05  FILLER                PIC X(01)  VALUE SPACE.
+000220     05  AUDIT-YEAR            PIC 9(04).
+000230     05  FILLER                PIC X(01)  VALUE SPACE.
+000240     05  AUDIT-RESULT          PIC X(01).
+000250     05  FILLER                PIC X(01)  VALUE SPACE.
+000260     05  AUDIT-RULE-BRANCH     PIC X(30).
+000270     05  FILLER                PIC X(16).
