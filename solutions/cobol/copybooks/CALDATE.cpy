@@ -0,0 +1,17 @@
+000010*****************************************************************
+000020* CALDATE.CPY
+000030*-----------------------------------------------------------
+000040* COMMON GREGORIAN/JULIAN CALENDAR DATE LAYOUT, SHARED BY THE
+000050* LEAP FAMILY OF DATE SUBROUTINES (DATEVAL, HOLCAL, DAYCNT,
+000060* ISOWEEK, DAYOFWK, JULDAY) SO EVERY CALLER PASSES THE SAME
+000070* CCYY/MM/DD SHAPE ACROSS CALL ... USING BOUNDARIES.
+000080*
+000090* MODIFICATION HISTORY
+000100*-----------------------------------------------------------
+000110* 2026-08-08  JKM  INITIAL VERSION, FACTORED OUT OF DATEVAL
+000120*                  WHEN HOLCAL AND DAYCNT NEEDED THE SAME SHAPE.
+000130*****************************************************************
+000140 01  CALDATE-DATE.
+000150     05  CALDATE-CCYY          PIC 9(04).
+000160     05  CALDATE-MM            PIC 9(02).
+000170     05  CALDATE-DD            PIC 9(02).
